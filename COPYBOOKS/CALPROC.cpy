@@ -0,0 +1,184 @@
+      *****************************************************
+      * CALPROC.CPY
+      * AUTHOR: GUSTAVO ANTUNES
+      * OBJETIVO: PARAGRAFOS COMUNS DE CALCULO DE DATA - DIA DA
+      *           SEMANA (CONGRUENCIA DE ZELLER), IDADE/
+      *           ANTIGUIDADE EM DIAS ENTRE DUAS DATAS (VIA NUMERO
+      *           JULIANO) E A CLASSIFICACAO DESSA IDADE EM FAIXAS
+      *           DE AGING - PARA SER INCLUIDO NA PROCEDURE
+      *           DIVISION DE QUALQUER PROGRAMA QUE USE A CALDATA.
+      * DATA: 09/08/2026
+      * MANUTENCAO:
+      * 09/08/2026 GA - INCLUIDO 0620-CLASSIFICAR-FAIXA-AGING.
+      * 09/08/2026 GA - CORRIGIDA A FRONTEIRA DE 0620-CLASSIFICAR-
+      *                 FAIXA-AGING: O DIA 60 CAIA EM AGING-31-60
+      *                 (WHEN <= 60), CONTRARIANDO O PROPRIO NOME DA
+      *                 CONDICAO 88 E O RESUMO "0-30/31-60/60-MAIS"
+      *                 ACIMA. A FAIXA 31-60 AGORA TERMINA EM <60, E
+      *                 60-MAIS (OTHER) PASSA A COMECAR EXATAMENTE NO
+      *                 DIA 60.
+      * 09/08/2026 GA - INCLUIDOS 0500-ACHAR-PROX-DIA-UTIL ATE
+      *                 0540-PROCURAR-FERIADO (ANTES DUPLICADOS EM
+      *                 PROGCOB03 E PROGCOB18), USANDO A TABELA DE
+      *                 FERIADOS E A TABELA DE DIAS POR MES DA CALDATA.
+      *****************************************************
+       0410-MONTAR-TABELA-DIASEM.
+           MOVE 'SABADO'        TO WRK-NOME-DIASEM(1).
+           MOVE 'DOMINGO'       TO WRK-NOME-DIASEM(2).
+           MOVE 'SEGUNDA-FEIRA' TO WRK-NOME-DIASEM(3).
+           MOVE 'TERCA-FEIRA'   TO WRK-NOME-DIASEM(4).
+           MOVE 'QUARTA-FEIRA'  TO WRK-NOME-DIASEM(5).
+           MOVE 'QUINTA-FEIRA'  TO WRK-NOME-DIASEM(6).
+           MOVE 'SEXTA-FEIRA'   TO WRK-NOME-DIASEM(7).
+
+      *****************************************************
+      * CALCULA O DIA DA SEMANA DE WRK-CALC-DIA/MES/ANO
+      * PELA CONGRUENCIA DE ZELLER
+      *****************************************************
+       0420-CALCULAR-DIA-SEMANA.
+           MOVE WRK-CALC-MES TO WRK-ZEL-MES.
+           MOVE WRK-CALC-ANO TO WRK-ZEL-ANO.
+           IF WRK-ZEL-MES < 3
+               ADD 12 TO WRK-ZEL-MES
+               SUBTRACT 1 FROM WRK-ZEL-ANO
+           END-IF.
+           DIVIDE WRK-ZEL-ANO BY 100
+               GIVING WRK-ZEL-J REMAINDER WRK-ZEL-K.
+           COMPUTE WRK-ZEL-A = (13 * (WRK-ZEL-MES + 1)) / 5.
+           COMPUTE WRK-ZEL-B = WRK-ZEL-K / 4.
+           COMPUTE WRK-ZEL-C = WRK-ZEL-J / 4.
+           COMPUTE WRK-ZEL-TERMO1 =
+               WRK-CALC-DIA + WRK-ZEL-A + WRK-ZEL-K + WRK-ZEL-B
+                   + WRK-ZEL-C + (5 * WRK-ZEL-J).
+           DIVIDE WRK-ZEL-TERMO1 BY 7
+               GIVING WRK-ZEL-QUOC REMAINDER WRK-ZEL-REM.
+           ADD 1 TO WRK-ZEL-REM GIVING WRK-DIA-SEM-NUM.
+
+      *****************************************************
+      * CALCULA A IDADE (EM DIAS) ENTRE AS DATAS INFORMADAS
+      * EM WRK-IDADE-DIA1/MES1/ANO1 E WRK-IDADE-DIA2/MES2/ANO2,
+      * DEVOLVENDO O RESULTADO (SEMPRE POSITIVO) EM
+      * WRK-IDADE-DIAS
+      *****************************************************
+       0600-CALCULAR-IDADE-DIAS.
+           MOVE WRK-IDADE-DIA1 TO WRK-IDADE-DIAX.
+           MOVE WRK-IDADE-MES1 TO WRK-IDADE-MESX.
+           MOVE WRK-IDADE-ANO1 TO WRK-IDADE-ANOX.
+           PERFORM 0610-CALC-JULIANO.
+           MOVE WRK-IDADE-JDX TO WRK-IDADE-JD1.
+           MOVE WRK-IDADE-DIA2 TO WRK-IDADE-DIAX.
+           MOVE WRK-IDADE-MES2 TO WRK-IDADE-MESX.
+           MOVE WRK-IDADE-ANO2 TO WRK-IDADE-ANOX.
+           PERFORM 0610-CALC-JULIANO.
+           MOVE WRK-IDADE-JDX TO WRK-IDADE-JD2.
+           IF WRK-IDADE-JD1 >= WRK-IDADE-JD2
+               SUBTRACT WRK-IDADE-JD2 FROM WRK-IDADE-JD1
+                   GIVING WRK-IDADE-DIAS
+           ELSE
+               SUBTRACT WRK-IDADE-JD1 FROM WRK-IDADE-JD2
+                   GIVING WRK-IDADE-DIAS
+           END-IF.
+
+      *****************************************************
+      * CONVERTE WRK-IDADE-DIAX/MESX/ANOX PARA NUMERO JULIANO
+      * EM WRK-IDADE-JDX
+      *****************************************************
+       0610-CALC-JULIANO.
+           COMPUTE WRK-IDADE-A = (14 - WRK-IDADE-MESX) / 12.
+           COMPUTE WRK-IDADE-Y = WRK-IDADE-ANOX + 4800 - WRK-IDADE-A.
+           COMPUTE WRK-IDADE-M =
+               WRK-IDADE-MESX + (12 * WRK-IDADE-A) - 3.
+           COMPUTE WRK-IDADE-T1 = ((153 * WRK-IDADE-M) + 2) / 5.
+           COMPUTE WRK-IDADE-T2 = WRK-IDADE-Y / 4.
+           COMPUTE WRK-IDADE-T3 = WRK-IDADE-Y / 100.
+           COMPUTE WRK-IDADE-T4 = WRK-IDADE-Y / 400.
+           COMPUTE WRK-IDADE-JDX =
+               WRK-IDADE-DIAX + WRK-IDADE-T1 + (365 * WRK-IDADE-Y)
+                   + WRK-IDADE-T2 - WRK-IDADE-T3 + WRK-IDADE-T4
+                   - 32045.
+
+      *****************************************************
+      * CLASSIFICA WRK-IDADE-DIAS (JA CALCULADO POR
+      * 0600-CALCULAR-IDADE-DIAS) NAS FAIXAS PADRAO DE
+      * ANTIGUIDADE 0-30 / 31-60 / 60-MAIS, DEVOLVENDO O
+      * RESULTADO EM WRK-AGING-FAIXA
+      *****************************************************
+       0620-CLASSIFICAR-FAIXA-AGING.
+           EVALUATE TRUE
+               WHEN WRK-IDADE-DIAS <= 30
+                   SET AGING-00-30   TO TRUE
+               WHEN WRK-IDADE-DIAS < 60
+                   SET AGING-31-60   TO TRUE
+               WHEN OTHER
+                   SET AGING-60-MAIS TO TRUE
+           END-EVALUATE.
+
+      *****************************************************
+      * ACHA O PROXIMO DIA UTIL A PARTIR DE WRK-CALC-DIA/MES/ANO
+      * (JA CARREGADOS PELO CHAMADOR COM A DATA DE PARTIDA),
+      * PULANDO SABADOS, DOMINGOS E FERIADOS FIXOS, E DEVOLVENDO
+      * O RESULTADO EM WRK-PROX-DIA/MES/ANO
+      *****************************************************
+       0500-ACHAR-PROX-DIA-UTIL.
+           MOVE WRK-CALC-DIA TO WRK-PROX-DIA.
+           MOVE WRK-CALC-MES TO WRK-PROX-MES.
+           MOVE WRK-CALC-ANO TO WRK-PROX-ANO.
+           MOVE 0 TO WRK-DIA-UTIL-OK.
+           PERFORM 0510-AVANCAR-E-VERIFICAR UNTIL ACHOU-DIA-UTIL.
+
+       0510-AVANCAR-E-VERIFICAR.
+           PERFORM 0520-SOMAR-UM-DIA.
+           PERFORM 0530-VERIFICAR-DIA-UTIL.
+
+       0520-SOMAR-UM-DIA.
+           PERFORM 0525-AJUSTAR-FEVEREIRO.
+           ADD 1 TO WRK-PROX-DIA.
+           IF WRK-PROX-DIA > WRK-DIASMES(WRK-PROX-MES)
+               MOVE 1 TO WRK-PROX-DIA
+               ADD 1 TO WRK-PROX-MES
+               IF WRK-PROX-MES > 12
+                   MOVE 1 TO WRK-PROX-MES
+                   ADD 1 TO WRK-PROX-ANO
+               END-IF
+           END-IF.
+
+       0525-AJUSTAR-FEVEREIRO.
+           MOVE 0 TO WRK-ANO-BISSEXTO.
+           DIVIDE WRK-PROX-ANO BY 4 GIVING WRK-BIS-QUOC
+               REMAINDER WRK-BIS-REM4.
+           DIVIDE WRK-PROX-ANO BY 100 GIVING WRK-BIS-QUOC
+               REMAINDER WRK-BIS-REM100.
+           DIVIDE WRK-PROX-ANO BY 400 GIVING WRK-BIS-QUOC
+               REMAINDER WRK-BIS-REM400.
+           IF WRK-BIS-REM4 = 0
+               IF WRK-BIS-REM100 NOT = 0 OR WRK-BIS-REM400 = 0
+                   MOVE 1 TO WRK-ANO-BISSEXTO
+               END-IF
+           END-IF.
+           IF ANO-E-BISSEXTO
+               MOVE 29 TO WRK-DIASMES(2)
+           ELSE
+               MOVE 28 TO WRK-DIASMES(2)
+           END-IF.
+
+       0530-VERIFICAR-DIA-UTIL.
+           MOVE WRK-PROX-DIA TO WRK-CALC-DIA.
+           MOVE WRK-PROX-MES TO WRK-CALC-MES.
+           MOVE WRK-PROX-ANO TO WRK-CALC-ANO.
+           PERFORM 0420-CALCULAR-DIA-SEMANA.
+           MOVE 0 TO WRK-DIA-E-FERIADO.
+           COMPUTE WRK-MMDD-ATUAL = (WRK-PROX-MES * 100) + WRK-PROX-DIA.
+           PERFORM 0540-PROCURAR-FERIADO
+               VARYING WRK-FER-IDX FROM 1 BY 1
+               UNTIL WRK-FER-IDX > 8.
+           IF WRK-DIA-SEM-NUM = 1 OR WRK-DIA-SEM-NUM = 2
+               OR DIA-E-FERIADO
+               MOVE 0 TO WRK-DIA-UTIL-OK
+           ELSE
+               MOVE 1 TO WRK-DIA-UTIL-OK
+           END-IF.
+
+       0540-PROCURAR-FERIADO.
+           IF WRK-MMDD-ATUAL = WRK-FERIADO(WRK-FER-IDX)
+               MOVE 1 TO WRK-DIA-E-FERIADO
+           END-IF.
