@@ -0,0 +1,107 @@
+      *****************************************************
+      * CALDATA.CPY
+      * AUTHOR: GUSTAVO ANTUNES
+      * OBJETIVO: CAMPOS DE WORKING-STORAGE COMUNS PARA CALCULO
+      *           DE DIA DA SEMANA E IDADE/ANTIGUIDADE ENTRE DUAS
+      *           DATAS (EM DIAS), PARA USO POR QUALQUER PROGRAMA
+      *           QUE PRECISE DESTES CALCULOS DE DATA.
+      * DATA: 09/08/2026
+      * MANUTENCAO:
+      * 09/08/2026 GA - INCLUIDA WRK-AGING-FAIXA PARA CLASSIFICAR A
+      *                 IDADE EM DIAS (WRK-IDADE-DIAS) NAS FAIXAS
+      *                 PADRAO DE ANTIGUIDADE 0-30/31-60/60+.
+      * 09/08/2026 GA - INCLUIDOS O CALENDARIO DE FERIADOS NACIONAIS
+      *                 FIXOS E A TABELA DE DIAS POR MES (ANTES
+      *                 DUPLICADOS EM PROGCOB03 E PROGCOB18), PARA USO
+      *                 PELO CALCULO COMUM DE PROXIMO DIA UTIL EM
+      *                 CALPROC.
+      *****************************************************
+       01 WRK-TAB-DIASEM.
+           02 WRK-NOME-DIASEM PIC X(13) OCCURS 7 TIMES.
+       77 WRK-CALC-DIA    PIC 9(02) VALUE ZEROS.
+       77 WRK-CALC-MES    PIC 9(02) VALUE ZEROS.
+       77 WRK-CALC-ANO    PIC 9(04) VALUE ZEROS.
+       77 WRK-ZEL-MES     PIC 9(02) VALUE ZEROS.
+       77 WRK-ZEL-ANO     PIC 9(04) VALUE ZEROS.
+       77 WRK-ZEL-J       PIC 9(02) VALUE ZEROS.
+       77 WRK-ZEL-K       PIC 9(02) VALUE ZEROS.
+       77 WRK-ZEL-A       PIC 9(04) VALUE ZEROS.
+       77 WRK-ZEL-B       PIC 9(04) VALUE ZEROS.
+       77 WRK-ZEL-C       PIC 9(04) VALUE ZEROS.
+       77 WRK-ZEL-TERMO1  PIC 9(04) VALUE ZEROS.
+       77 WRK-ZEL-QUOC    PIC 9(04) VALUE ZEROS.
+       77 WRK-ZEL-REM     PIC 9(01) VALUE ZEROS.
+       77 WRK-DIA-SEM-NUM PIC 9(01) VALUE ZEROS.
+
+      *--- CAMPOS PARA CALCULO DE IDADE/ANTIGUIDADE EM DIAS ---*
+       77 WRK-IDADE-DIA1  PIC 9(02) VALUE ZEROS.
+       77 WRK-IDADE-MES1  PIC 9(02) VALUE ZEROS.
+       77 WRK-IDADE-ANO1  PIC 9(04) VALUE ZEROS.
+       77 WRK-IDADE-DIA2  PIC 9(02) VALUE ZEROS.
+       77 WRK-IDADE-MES2  PIC 9(02) VALUE ZEROS.
+       77 WRK-IDADE-ANO2  PIC 9(04) VALUE ZEROS.
+       77 WRK-IDADE-A     PIC 9(04) VALUE ZEROS.
+       77 WRK-IDADE-Y     PIC 9(06) VALUE ZEROS.
+       77 WRK-IDADE-M     PIC 9(04) VALUE ZEROS.
+       77 WRK-IDADE-T1    PIC 9(09) VALUE ZEROS.
+       77 WRK-IDADE-T2    PIC 9(09) VALUE ZEROS.
+       77 WRK-IDADE-T3    PIC 9(09) VALUE ZEROS.
+       77 WRK-IDADE-T4    PIC 9(09) VALUE ZEROS.
+       77 WRK-IDADE-JD1   PIC 9(09) VALUE ZEROS.
+       77 WRK-IDADE-JD2   PIC 9(09) VALUE ZEROS.
+       77 WRK-IDADE-DIAS  PIC 9(06) VALUE ZEROS.
+       77 WRK-IDADE-DIAX  PIC 9(02) VALUE ZEROS.
+       77 WRK-IDADE-MESX  PIC 9(02) VALUE ZEROS.
+       77 WRK-IDADE-ANOX  PIC 9(04) VALUE ZEROS.
+       77 WRK-IDADE-JDX   PIC 9(09) VALUE ZEROS.
+
+      *--- FAIXA DE ANTIGUIDADE (AGING) A PARTIR DE WRK-IDADE-DIAS ---*
+       77 WRK-AGING-FAIXA PIC X(08) VALUE SPACES.
+           88 AGING-00-30        VALUE '0-30'.
+           88 AGING-31-60        VALUE '31-60'.
+           88 AGING-60-MAIS      VALUE '60-MAIS'.
+
+      *--- CALENDARIO DE FERIADOS NACIONAIS FIXOS (MMDD) ---*
+       01 WRK-TAB-FERIADOS.
+           02 FILLER PIC 9(04) VALUE 0101.
+           02 FILLER PIC 9(04) VALUE 0421.
+           02 FILLER PIC 9(04) VALUE 0501.
+           02 FILLER PIC 9(04) VALUE 0907.
+           02 FILLER PIC 9(04) VALUE 1012.
+           02 FILLER PIC 9(04) VALUE 1102.
+           02 FILLER PIC 9(04) VALUE 1115.
+           02 FILLER PIC 9(04) VALUE 1225.
+       01 WRK-TAB-FERIADOS-R REDEFINES WRK-TAB-FERIADOS.
+           02 WRK-FERIADO PIC 9(04) OCCURS 8 TIMES.
+       77 WRK-FER-IDX        PIC 9(02) COMP VALUE ZEROS.
+       77 WRK-MMDD-ATUAL     PIC 9(04) VALUE ZEROS.
+       77 WRK-DIA-E-FERIADO  PIC 9(01) VALUE ZEROS.
+           88 DIA-E-FERIADO VALUE 1.
+       77 WRK-DIA-UTIL-OK    PIC 9(01) VALUE ZEROS.
+           88 ACHOU-DIA-UTIL VALUE 1.
+
+      *--- DIAS POR MES, AJUSTADO PARA ANO BISSEXTO ---*
+       01 WRK-TAB-DIASMES.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 28.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+       01 WRK-TAB-DIASMES-R REDEFINES WRK-TAB-DIASMES.
+           02 WRK-DIASMES PIC 9(02) OCCURS 12 TIMES.
+       77 WRK-ANO-BISSEXTO   PIC 9(01) VALUE ZEROS.
+           88 ANO-E-BISSEXTO VALUE 1.
+       77 WRK-BIS-QUOC       PIC 9(04) VALUE ZEROS.
+       77 WRK-BIS-REM4       PIC 9(04) VALUE ZEROS.
+       77 WRK-BIS-REM100     PIC 9(04) VALUE ZEROS.
+       77 WRK-BIS-REM400     PIC 9(04) VALUE ZEROS.
+       77 WRK-PROX-DIA       PIC 9(02) VALUE ZEROS.
+       77 WRK-PROX-MES       PIC 9(02) VALUE ZEROS.
+       77 WRK-PROX-ANO       PIC 9(04) VALUE ZEROS.
