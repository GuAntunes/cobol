@@ -0,0 +1,17 @@
+      *****************************************************
+      * OPSTATFD.CPY
+      * AUTHOR: GUSTAVO ANTUNES
+      * OBJETIVO: LAYOUT DO REGISTRO DE ESTATISTICA DE FIM DE
+      *           EXECUCAO (ARQUIVO OPSTAT), COMPARTILHADO POR
+      *           TODOS OS PROGRAMAS BATCH, PARA A RECONCILIACAO
+      *           DIARIA DE QUE TUDO QUE DEVERIA RODAR RODOU.
+      * DATA: 09/08/2026
+      *****************************************************
+       01  OPSTAT-REC.
+           05 OPS-PROGRAMA      PIC X(10).
+           05 OPS-DATA          PIC 9(08).
+           05 OPS-HORA-INICIO   PIC 9(06).
+           05 OPS-HORA-FIM      PIC 9(06).
+           05 OPS-QTD-LIDOS     PIC 9(07).
+           05 OPS-QTD-GRAVADOS  PIC 9(07).
+           05 OPS-QTD-REJEITOS  PIC 9(07).
