@@ -0,0 +1,18 @@
+      *****************************************************
+      * ALUNOFD.CPY
+      * AUTHOR: GUSTAVO ANTUNES
+      * OBJETIVO: LAYOUT DO REGISTRO DO MASTER DE ALUNOS (ARQUIVO
+      *           ALUNO), CHAVEADO POR MATRICULA, COM A SITUACAO
+      *           MAIS RECENTE DE CADA ALUNO PARA CONSULTA DIRETA
+      *           (O HISTORICO COMPLETO CONTINUA NO NOTAHIST).
+      * DATA: 09/08/2026
+      *****************************************************
+       01  ALUNO-REC.
+           05 ALU-MATRICULA   PIC 9(06).
+           05 ALU-NOME        PIC X(20).
+           05 ALU-NOTA1       PIC 9(02).
+           05 ALU-NOTA2       PIC 9(02).
+           05 ALU-NOTA3       PIC 9(02).
+           05 ALU-MEDIA       PIC 9(02)V9.
+           05 ALU-RESULTADO   PIC X(18).
+           05 ALU-DATA        PIC 9(08).
