@@ -0,0 +1,23 @@
+      *****************************************************
+      * CALMESES.CPY
+      * AUTHOR: GUSTAVO ANTUNES
+      * OBJETIVO: TABELA CANONICA DE NOMES DE MESES EM
+      *           PORTUGUES, PARA USO COMUM ENTRE PROGRAMAS
+      *           QUE EXIBEM DATAS POR EXTENSO.
+      * DATA: 09/08/2026
+      *****************************************************
+       01 WRK-MESES.
+           02 FILLER PIC X(09) VALUE 'JANEIRO'.
+           02 FILLER PIC X(09) VALUE 'FEVEREIRO'.
+           02 FILLER PIC X(09) VALUE 'MARCO'.
+           02 FILLER PIC X(09) VALUE 'ABRIL'.
+           02 FILLER PIC X(09) VALUE 'MAIO'.
+           02 FILLER PIC X(09) VALUE 'JUNHO'.
+           02 FILLER PIC X(09) VALUE 'JULHO'.
+           02 FILLER PIC X(09) VALUE 'AGOSTO'.
+           02 FILLER PIC X(09) VALUE 'SETEMBRO'.
+           02 FILLER PIC X(09) VALUE 'OUTUBRO'.
+           02 FILLER PIC X(09) VALUE 'NOVEMBRO'.
+           02 FILLER PIC X(09) VALUE 'DEZEMBRO'.
+       01 WRK-MESES-R REDEFINES WRK-MESES.
+           02 WRK-MES PIC X(09) OCCURS 12 TIMES.
