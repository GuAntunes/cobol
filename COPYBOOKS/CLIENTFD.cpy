@@ -0,0 +1,14 @@
+      *****************************************************
+      * CLIENTFD.CPY
+      * AUTHOR: GUSTAVO ANTUNES
+      * OBJETIVO: LAYOUT DO REGISTRO DO MASTER DE CLIENTES (ARQUIVO
+      *           CLIENTE), CHAVEADO PELO NUMERO DO DOCUMENTO
+      *           (CPF OU CNPJ), PARA EVITAR REDIGITAR O NOME DO
+      *           CLIENTE A CADA EXECUCAO DO PROGCPF.
+      * DATA: 09/08/2026
+      *****************************************************
+       01  CLIENTE-REC.
+           05 CLI-DOC         PIC 9(14).
+           05 CLI-TIPO-DOC    PIC X(01).
+           05 CLI-NOME        PIC X(20).
+           05 CLI-DATA-CAD    PIC 9(08).
