@@ -0,0 +1,22 @@
+      *****************************************************
+      * CALMESEN.CPY
+      * AUTHOR: GUSTAVO ANTUNES
+      * OBJETIVO: TABELA DE NOMES DE MESES EM INGLES, PARA
+      *           RELATORIOS EM AMBIENTE INTERNACIONAL.
+      * DATA: 09/08/2026
+      *****************************************************
+       01 WRK-MESES-EN.
+           02 FILLER PIC X(09) VALUE 'JANUARY'.
+           02 FILLER PIC X(09) VALUE 'FEBRUARY'.
+           02 FILLER PIC X(09) VALUE 'MARCH'.
+           02 FILLER PIC X(09) VALUE 'APRIL'.
+           02 FILLER PIC X(09) VALUE 'MAY'.
+           02 FILLER PIC X(09) VALUE 'JUNE'.
+           02 FILLER PIC X(09) VALUE 'JULY'.
+           02 FILLER PIC X(09) VALUE 'AUGUST'.
+           02 FILLER PIC X(09) VALUE 'SEPTEMBER'.
+           02 FILLER PIC X(09) VALUE 'OCTOBER'.
+           02 FILLER PIC X(09) VALUE 'NOVEMBER'.
+           02 FILLER PIC X(09) VALUE 'DECEMBER'.
+       01 WRK-MESES-EN-R REDEFINES WRK-MESES-EN.
+           02 WRK-MES-EN PIC X(09) OCCURS 12 TIMES.
