@@ -0,0 +1,14 @@
+      *****************************************************
+      * UFRATEFD.CPY
+      * AUTHOR: GUSTAVO ANTUNES
+      * OBJETIVO: LAYOUT DO REGISTRO DO MASTER DE TARIFAS DE
+      *           FRETE POR UF (ARQUIVO UFRATE), COMPARTILHADO
+      *           ENTRE O PROGRAMA DE FRETE, A CARGA INICIAL E A
+      *           MANUTENCAO DE TARIFAS, PARA QUE OS TRES SEMPRE
+      *           ENXERGUEM O MESMO LAYOUT DE REGISTRO.
+      * DATA: 09/08/2026
+      *****************************************************
+       01  UFRATE-REC.
+           05 UFR-UF        PIC X(02).
+           05 UFR-TAXA      PIC 9(01)V99.
+           05 UFR-KG        PIC 9(02)V99.
