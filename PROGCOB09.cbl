@@ -5,18 +5,366 @@
       * AUTHOR: GUSTAVO ANTUNES
       * OBJETIVO: RECEBER PRODUTO, VALOR E CALCULAR O FRETE
       * DATA: 30/12/2019
+      * MANUTENCAO:
+      * 09/08/2026 GA - TABELA DE FRETE AMPLIADA PARA AS 27 UF
+      *                 (ANTES SO ATENDIA SP/RJ/MG, RESTANTE CAIA
+      *                 EM "NAO PODEMOS ENTREGAR")
+      * 09/08/2026 GA - INCLUIDO MODO BATCH, LENDO UM ARQUIVO DE
+      *                 PEDIDOS E EMITINDO RELATORIO DE FRETE E
+      *                 VALOR TOTALIZADO POR UF
+      * 09/08/2026 GA - FRETE POR PESO: QUANDO O PEDIDO INFORMA O
+      *                 PESO, O FRETE PASSA A SER CALCULADO PELA
+      *                 TABELA DE PESO/DISTANCIA POR UF. PEDIDOS
+      *                 SEM PESO (PESO = ZERO) CONTINUAM USANDO A
+      *                 TAXA SOBRE O VALOR, PARA NAO QUEBRAR CARGAS
+      *                 ANTIGAS QUE NAO TEM ESSE CAMPO.
+      * 09/08/2026 GA - TODO PEDIDO PRECIFICADO (INTERATIVO OU
+      *                 BATCH) E GRAVADO NO ARQUIVO FRETESAI PARA
+      *                 O FATURAMENTO CONSUMIR A JUSANTE.
+      * 09/08/2026 GA - PEDIDO COM UF INVALIDA/NAO ATENDIDA NAO E
+      *                 MAIS SO EXIBIDO NO CONSOLE: VAI PARA O
+      *                 ARQUIVO FRETEREJ COM O MOTIVO DA REJEICAO.
+      * 09/08/2026 GA - CHECKPOINT/REINICIO NO MODO BATCH: A CADA
+      *                 QUEBRA DE UF OU A CADA WRK-CKPT-INTERVALO
+      *                 PEDIDOS, A QUANTIDADE JA CONFIRMADA E
+      *                 GRAVADA NO ARQUIVO CKPTFRT. SE O JOB CAIR NO
+      *                 MEIO DO ARQUIVO DE PEDIDOS, UM NOVO START
+      *                 EM BATCH PULA OS PEDIDOS JA CONFIRMADOS EM
+      *                 VEZ DE REPROCESSA-LOS (E REFATURA-LOS). AO
+      *                 TERMINAR O ARQUIVO COM SUCESSO O CHECKPOINT
+      *                 E ZERADO PARA O PROXIMO DIA COMECAR DO ZERO.
+      * 09/08/2026 GA - A TABELA DE TARIFAS POR UF DEIXOU DE SER
+      *                 CARREGADA POR MOVE LITERAL NO PROGRAMA E
+      *                 PASSOU A SER LIDA, NO START-UP, DO MASTER
+      *                 INDEXADO UFRATE (CARGA INICIAL PELO
+      *                 PROGRAMA CARGAUF, MANUTENCAO PELO PROGRAMA
+      *                 MANTUF). MUDAR UMA TARIFA PASSA A SER UMA
+      *                 ATUALIZACAO DE DADOS, NAO UMA RECOMPILACAO.
+      * 09/08/2026 GA - INCLUIDO RELATORIO DE CONCILIACAO FRETEROUND,
+      *                 COMPARANDO O FRETE TRUNCADO (O QUE VAI PARA O
+      *                 FRETESAI/FATURAMENTO) COM O MESMO FRETE
+      *                 ARREDONDADO. O CALCULO EM PRODUCAO CONTINUA
+      *                 TRUNCADO - O RELATORIO E SO PARA ACOMPANHAR A
+      *                 DIFERENCA.
+      * 09/08/2026 GA - O RESUMO POR UF DO MODO BATCH, ALEM DE SAIR NO
+      *                 CONSOLE, PASSOU A GERAR TAMBEM UM RELATORIO
+      *                 IMPRESSO (FRETESRT) COM AS UF EM ORDEM
+      *                 ALFABETICA, USANDO O VERBO SORT SOBRE OS
+      *                 ACUMULADOS DA EXECUCAO, COM LINHA DE SUBTOTAL
+      *                 POR UF E TOTAL GERAL NO FIM.
+      * 09/08/2026 GA - AO FINAL DE CADA EXECUCAO (INTERATIVA OU
+      *                 BATCH), GRAVA UMA LINHA NO ARQUIVO DE CONTROLE
+      *                 OPSTAT (LIDOS/GRAVADOS/REJEITADOS, HORA DE
+      *                 INICIO E DE FIM), PARA A CONFERENCIA DIARIA DE
+      *                 QUE O JOB RODOU.
+      * 09/08/2026 GA - INCLUIDA A DATA DO PEDIDO (PED-DATA) NO ARQUIVO
+      *                 DE PEDIDOS DO LOTE. O PEDIDO GRAVADO NO
+      *                 FRETESAI PARA O FATURAMENTO PASSA A TRAZER
+      *                 TAMBEM A FAIXA DE ANTIGUIDADE (0-30/31-60/
+      *                 60-MAIS) ENTRE A DATA DO PEDIDO E A DATA DE
+      *                 HOJE, USANDO A ROTINA COMUM DE IDADE/AGING DA
+      *                 CALDATA/CALPROC. NO MODO INTERATIVO O PEDIDO E
+      *                 CONSIDERADO FEITO HOJE (FAIXA 0-30).
+      * 09/08/2026 GA - O NOME LOGICO DO ARQUIVO DE CONCILIACAO DE
+      *                 ARREDONDAMENTO FOI ENCURTADO PARA FRETRND
+      *                 (DDNAME DE ATE 8 CARACTERES NA JCL DE
+      *                 PRODUCAO); O DSN E A JCL FORAM AJUSTADOS NO
+      *                 MESMO PASSO.
+      * 09/08/2026 GA - FRETESAI/FRETEREJ/FRETRND PASSARAM A ABRIR EM
+      *                 EXTEND (CRIANDO NA PRIMEIRA VEZ), NO MESMO
+      *                 PADRAO DE CKPTFRT/OPSTAT. ANTES O OPEN OUTPUT
+      *                 TRUNCAVA OS TRES NO RESTART, DESCARTANDO TODO
+      *                 PEDIDO JA GRAVADO ANTES DO CHECKPOINT MESMO
+      *                 O CHECKPOINT PULANDO A RELEITURA DELES.
+      * 09/08/2026 GA - WRK-MODO PASSOU A SER LIDO COM ACCEPT SIMPLES
+      *                 (SEM FROM CONSOLE): NO JOB NOTURNO ESSE CAMPO
+      *                 VEM DE CARTAO SYSIN, E ACCEPT FROM CONSOLE NO
+      *                 MVS E UM WTOR PARA O CONSOLE DO OPERADOR, NAO
+      *                 UMA LEITURA DE SYSIN - O JOB FICARIA PRESO
+      *                 ESPERANDO RESPOSTA QUE NUNCA CHEGA.
       *************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS-FILE ASSIGN TO "PEDIDOS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FRETESAI-FILE ASSIGN TO "FRETESAI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FSA-STATUS.
+           SELECT FRETEREJ-FILE ASSIGN TO "FRETEREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FRJ-STATUS.
+           SELECT CKPTFRT-FILE ASSIGN TO "CKPTFRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+           SELECT UFRATE-FILE ASSIGN TO "UFRATE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS UFR-UF
+               FILE STATUS IS WRK-UFR-STATUS.
+           SELECT FRETEROUND-FILE ASSIGN TO "FRETRND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ROUND-STATUS.
+           SELECT FRETESRT-FILE ASSIGN TO "FRETESRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTFRT-FILE ASSIGN TO "SORTFRT".
+           SELECT OPSTAT-FILE ASSIGN TO "OPSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-OPS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS-FILE.
+       01  PEDIDOS-REC.
+           05 PED-PRODUTO   PIC X(20).
+           05 PED-VALOR     PIC 9(06)V99.
+           05 PED-UF        PIC X(02).
+           05 PED-PESO      PIC 9(05)V99.
+           05 PED-DATA      PIC 9(08).
+
+       FD  FRETESAI-FILE.
+       01  FRETESAI-REC.
+           05 FSA-PRODUTO       PIC X(20).
+           05 FSA-VALOR         PIC 9(06)V99.
+           05 FSA-UF            PIC X(02).
+           05 FSA-PESO          PIC 9(05)V99.
+           05 FSA-FRETE         PIC 9(04)V99.
+           05 FSA-FAIXA-AGING   PIC X(08).
+
+       FD  FRETEREJ-FILE.
+       01  FRETEREJ-REC.
+           05 FRJ-PRODUTO   PIC X(20).
+           05 FRJ-VALOR     PIC 9(06)V99.
+           05 FRJ-UF        PIC X(02).
+           05 FRJ-MOTIVO    PIC X(40).
+
+       FD  CKPTFRT-FILE.
+       01  CKPTFRT-REC.
+           05 CKPT-QTD      PIC 9(07).
+
+       FD  UFRATE-FILE.
+           COPY UFRATEFD.
+
+       FD  FRETEROUND-FILE.
+       01  FRETEROUND-REC.
+           05 FRD-PRODUTO      PIC X(20).
+           05 FRD-FRETE-TRUNC  PIC 9(04)V99.
+           05 FRD-FRETE-ARRED  PIC 9(04)V99.
+           05 FRD-DIFERENCA    PIC S9(04)V99.
+
+       FD  FRETESRT-FILE.
+       01  FRETESRT-REC          PIC X(80).
+
+       SD  SORTFRT-FILE.
+       01  SORTFRT-REC.
+           05 SRT-UF     PIC X(02).
+           05 SRT-QTD    PIC 9(05).
+           05 SRT-VALOR  PIC 9(09)V99.
+           05 SRT-FRETE  PIC 9(09)V99.
+
+       FD  OPSTAT-FILE.
+           COPY OPSTATFD.
+
        WORKING-STORAGE SECTION.
-       77 WRK-PRODUTO  PIC X(20) VALUE SPACES.
-       77 WRK-VALOR    PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-FRETE    PIC 9(04)V99 VALUE ZEROS.
-       77 WRK-UF       PIC X(02) VALUE ZEROS.
+       77 WRK-MODO      PIC X(01) VALUE 'I'.
+           88 WRK-MODO-BATCH      VALUE 'B'.
+           88 WRK-MODO-INTERATIVO VALUE 'I'.
+       77 WRK-EOF-PEDIDOS PIC X(01) VALUE 'N'.
+           88 WRK-FIM-PEDIDOS     VALUE 'S'.
+       77 WRK-PRODUTO   PIC X(20) VALUE SPACES.
+       77 WRK-VALOR     PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-FRETE     PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-PESO      PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-UF        PIC X(02) VALUE SPACES.
+       77 WRK-UF-OK     PIC X(01) VALUE 'N'.
+           88 WRK-UF-VALIDA       VALUE 'S'.
+       77 WRK-MOTIVO-REJ  PIC X(40) VALUE SPACES.
+       77 WRK-QTD-LIDOS   PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-OK      PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-REJ     PIC 9(05) VALUE ZEROS.
+       77 WRK-TOT-VALOR   PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOT-FRETE   PIC 9(09)V99 VALUE ZEROS.
+
+       77 WRK-FSA-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-FRJ-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-CKPT-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-CKPT-INTERVALO PIC 9(05) VALUE 50.
+       77 WRK-CKPT-QTD       PIC 9(07) VALUE ZEROS.
+       77 WRK-CKPT-NOVO      PIC 9(07) VALUE ZEROS.
+       77 WRK-CKPT-QUOC      PIC 9(07) VALUE ZEROS.
+       77 WRK-CKPT-REM       PIC 9(05) VALUE ZEROS.
+       77 WRK-CKPT-IDX       PIC 9(07) COMP VALUE ZEROS.
+       77 WRK-UF-ANTERIOR    PIC X(02) VALUE SPACES.
+
+       77 WRK-UFR-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-EOF-UFRATE     PIC X(01) VALUE 'N'.
+           88 WRK-FIM-UFRATE      VALUE 'S'.
+       77 WRK-TAB-QTD        PIC 9(02) VALUE ZEROS.
+
+       77 WRK-ROUND-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-FRETE-ARRED    PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-FRETE-DIFER    PIC S9(04)V99 VALUE ZEROS.
+
+       01  WRK-SRT-CABEC.
+           05 FILLER PIC X(20) VALUE 'UF'.
+           05 FILLER PIC X(12) VALUE 'PEDIDOS'.
+           05 FILLER PIC X(18) VALUE 'VALOR'.
+           05 FILLER PIC X(18) VALUE 'FRETE'.
+       01  WRK-SRT-LINHA.
+           05 WRK-SRT-UF      PIC X(20).
+           05 WRK-SRT-QTD     PIC ZZZZ9.
+           05 FILLER          PIC X(07) VALUE SPACES.
+           05 WRK-SRT-VALOR   PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 WRK-SRT-FRETE   PIC ZZZ.ZZZ.ZZ9,99.
+       01  WRK-SRT-TOTAL-LINHA.
+           05 WRK-SRT-TOT-ROTULO PIC X(20) VALUE 'TOTAL GERAL'.
+           05 WRK-SRT-TOT-QTD    PIC ZZZZ9.
+           05 FILLER             PIC X(07) VALUE SPACES.
+           05 WRK-SRT-TOT-VALOR  PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER             PIC X(04) VALUE SPACES.
+           05 WRK-SRT-TOT-FRETE  PIC ZZZ.ZZZ.ZZ9,99.
+       77 WRK-SRT-EOF        PIC X(01) VALUE 'N'.
+           88 WRK-SRT-FIM         VALUE 'S'.
+       77 WRK-SRT-TOT-QTD-AC  PIC 9(07) VALUE ZEROS.
+       77 WRK-SRT-TOT-VAL-AC  PIC 9(11)V99 VALUE ZEROS.
+       77 WRK-SRT-TOT-FRT-AC  PIC 9(11)V99 VALUE ZEROS.
+
+       01  WRK-TABELA-FRETE.
+           05 WRK-TAB-ITEM OCCURS 1 TO 27 TIMES
+               DEPENDING ON WRK-TAB-QTD INDEXED BY WRK-IDX.
+               10 WRK-TAB-UF     PIC X(02).
+               10 WRK-TAB-TAXA   PIC 9(01)V99.
+               10 WRK-TAB-KG     PIC 9(02)V99.
+
+       01  WRK-ACUMULA-UF.
+           05 WRK-ACUM-ITEM OCCURS 1 TO 27 TIMES
+               DEPENDING ON WRK-TAB-QTD INDEXED BY WRK-AIDX.
+               10 WRK-ACUM-QTD    PIC 9(05) VALUE ZEROS.
+               10 WRK-ACUM-VALOR  PIC 9(09)V99 VALUE ZEROS.
+               10 WRK-ACUM-FRETE  PIC 9(09)V99 VALUE ZEROS.
+
+       77 WRK-OPS-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-HORA-INICIO    PIC 9(06) VALUE ZEROS.
+       77 WRK-HORA-FIM       PIC 9(06) VALUE ZEROS.
+
+       01  WRK-PED-DATA-GRUPO.
+           05 WRK-PED-DATA    PIC 9(08) VALUE ZEROS.
+       01  WRK-PED-DATA-R REDEFINES WRK-PED-DATA-GRUPO.
+           05 WRK-PED-ANO     PIC 9(04).
+           05 WRK-PED-MES     PIC 9(02).
+           05 WRK-PED-DIA     PIC 9(02).
+       01  WRK-HOJE-AGING-GRUPO.
+           05 WRK-HOJE-AGING  PIC 9(08) VALUE ZEROS.
+       01  WRK-HOJE-AGING-R REDEFINES WRK-HOJE-AGING-GRUPO.
+           05 WRK-HOJE-ANO     PIC 9(04).
+           05 WRK-HOJE-MES     PIC 9(02).
+           05 WRK-HOJE-DIA     PIC 9(02).
+
+           COPY CALDATA.
+
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           ACCEPT WRK-HORA-INICIO FROM TIME.
+           ACCEPT WRK-HOJE-AGING FROM DATE YYYYMMDD.
+           PERFORM 0110-MONTA-TABELA-FRETE.
+           PERFORM 0100-INICIALIZAR.
+           OPEN EXTEND FRETESAI-FILE.
+           IF WRK-FSA-STATUS NOT = '00'
+               OPEN OUTPUT FRETESAI-FILE
+               CLOSE FRETESAI-FILE
+               OPEN EXTEND FRETESAI-FILE
+           END-IF.
+           OPEN EXTEND FRETEREJ-FILE.
+           IF WRK-FRJ-STATUS NOT = '00'
+               OPEN OUTPUT FRETEREJ-FILE
+               CLOSE FRETEREJ-FILE
+               OPEN EXTEND FRETEREJ-FILE
+           END-IF.
+           OPEN EXTEND FRETEROUND-FILE.
+           IF WRK-ROUND-STATUS NOT = '00'
+               OPEN OUTPUT FRETEROUND-FILE
+               CLOSE FRETEROUND-FILE
+               OPEN EXTEND FRETEROUND-FILE
+           END-IF.
+           IF WRK-MODO-BATCH
+               PERFORM 0300-BATCH
+           ELSE
+               PERFORM 0200-INTERATIVO
+           END-IF.
+           CLOSE FRETESAI-FILE.
+           CLOSE FRETEREJ-FILE.
+           CLOSE FRETEROUND-FILE.
+           PERFORM 9000-GRAVAR-ESTATISTICA.
+           STOP RUN.
+
+      *****************************************************
+      * GRAVA AO FINAL DA EXECUCAO UMA LINHA NO ARQUIVO DE
+      * CONTROLE OPSTAT, PARA A CONFERENCIA DIARIA DE QUE O
+      * JOB RODOU E QUANTOS REGISTROS PROCESSOU
+      *****************************************************
+       9000-GRAVAR-ESTATISTICA.
+           ACCEPT WRK-HORA-FIM FROM TIME.
+           OPEN EXTEND OPSTAT-FILE.
+           IF WRK-OPS-STATUS NOT = '00'
+               OPEN OUTPUT OPSTAT-FILE
+               CLOSE OPSTAT-FILE
+               OPEN EXTEND OPSTAT-FILE
+           END-IF.
+           MOVE 'PROGCOB09' TO OPS-PROGRAMA.
+           ACCEPT OPS-DATA FROM DATE YYYYMMDD.
+           MOVE WRK-HORA-INICIO TO OPS-HORA-INICIO.
+           MOVE WRK-HORA-FIM    TO OPS-HORA-FIM.
+           MOVE WRK-QTD-LIDOS   TO OPS-QTD-LIDOS.
+           MOVE WRK-QTD-OK      TO OPS-QTD-GRAVADOS.
+           MOVE WRK-QTD-REJ     TO OPS-QTD-REJEITOS.
+           WRITE OPSTAT-REC.
+           CLOSE OPSTAT-FILE.
+
+      *****************************************************
+      * CARGA DA TABELA DE FRETE POR UF, LENDO O MASTER
+      * INDEXADO UFRATE NO START-UP (A CARGA INICIAL DO MASTER
+      * E FEITA PELO PROGRAMA CARGAUF, A MANUTENCAO DAS
+      * TARIFAS PELO PROGRAMA MANTUF - MUDAR UMA TARIFA NAO
+      * EXIGE MAIS RECOMPILAR ESTE PROGRAMA)
+      *****************************************************
+       0110-MONTA-TABELA-FRETE.
+           MOVE ZEROS TO WRK-TAB-QTD.
+           MOVE 'N' TO WRK-EOF-UFRATE.
+           OPEN INPUT UFRATE-FILE.
+           IF WRK-UFR-STATUS = '00'
+               PERFORM 0111-LER-UM-UF-FRETE UNTIL WRK-FIM-UFRATE
+               CLOSE UFRATE-FILE
+           ELSE
+               DISPLAY 'AVISO - MASTER DE TARIFAS UFRATE NAO '
+                   'ENCONTRADO (STATUS ' WRK-UFR-STATUS ') - '
+                   'NENHUMA UF SERA ATENDIDA NESTA EXECUCAO'
+           END-IF.
+           IF WRK-TAB-QTD = 0
+               MOVE 1 TO WRK-TAB-QTD
+               MOVE SPACES TO WRK-TAB-UF(1)
+               MOVE ZEROS  TO WRK-TAB-TAXA(1) WRK-TAB-KG(1)
+           END-IF.
+
+       0111-LER-UM-UF-FRETE.
+           READ UFRATE-FILE
+               AT END
+                   SET WRK-FIM-UFRATE TO TRUE
+               NOT AT END
+                   ADD 1 TO WRK-TAB-QTD
+                   MOVE UFR-UF   TO WRK-TAB-UF(WRK-TAB-QTD)
+                   MOVE UFR-TAXA TO WRK-TAB-TAXA(WRK-TAB-QTD)
+                   MOVE UFR-KG   TO WRK-TAB-KG(WRK-TAB-QTD)
+           END-READ.
+
+       0100-INICIALIZAR.
+           DISPLAY 'MODO (I)NTERATIVO OU (B)ATCH.. '.
+           ACCEPT WRK-MODO.
+
+       0200-INTERATIVO.
+           ADD 1 TO WRK-QTD-LIDOS.
            DISPLAY 'PRODUTO.. '.
            ACCEPT WRK-PRODUTO FROM CONSOLE.
 
@@ -26,17 +374,303 @@
            DISPLAY 'ESTADO.. '.
            ACCEPT WRK-UF FROM CONSOLE.
 
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-               WHEN OTHER
-                   DISPLAY 'N√ÉO PODEMOS ENTREGAR'
-           END-EVALUATE.
-           IF WRK-FRETE NOT EQUAL 0
+           DISPLAY 'PESO EM KG (ZERO SE NAO SOUBER).. '.
+           ACCEPT WRK-PESO FROM CONSOLE.
+
+           MOVE WRK-HOJE-AGING TO WRK-PED-DATA.
+
+           PERFORM 2000-CALCULA-FRETE.
+
+           IF WRK-UF-VALIDA
+               ADD 1 TO WRK-QTD-OK
                DISPLAY 'VALOR DO FRETE COM O PRODUTO ' WRK-FRETE
+               PERFORM 2100-GRAVA-FRETESAI
+           ELSE
+               ADD 1 TO WRK-QTD-REJ
+               DISPLAY 'UF INVALIDA - NAO PODEMOS ENTREGAR'
+               MOVE 'UF INVALIDA OU FORA DA AREA DE ENTREGA'
+                   TO WRK-MOTIVO-REJ
+               PERFORM 2200-GRAVA-FRETEREJ
            END-IF.
-           STOP RUN.
+
+       0300-BATCH.
+           PERFORM 0330-LER-CHECKPOINT.
+           OPEN INPUT PEDIDOS-FILE.
+           PERFORM 0340-PULAR-PEDIDO-JA-FEITO
+               VARYING WRK-CKPT-IDX FROM 1 BY 1
+               UNTIL WRK-CKPT-IDX > WRK-CKPT-QTD
+               OR WRK-FIM-PEDIDOS.
+           IF NOT WRK-FIM-PEDIDOS
+               READ PEDIDOS-FILE
+                   AT END SET WRK-FIM-PEDIDOS TO TRUE
+               END-READ
+           END-IF.
+           PERFORM 0310-BATCH-UM-PEDIDO UNTIL WRK-FIM-PEDIDOS.
+           CLOSE PEDIDOS-FILE.
+           PERFORM 0320-BATCH-RELATORIO.
+           PERFORM 0350-ZERAR-CHECKPOINT.
+
+       0310-BATCH-UM-PEDIDO.
+           ADD 1 TO WRK-QTD-LIDOS.
+           MOVE PED-PRODUTO TO WRK-PRODUTO.
+           MOVE PED-VALOR   TO WRK-VALOR.
+           MOVE PED-UF      TO WRK-UF.
+           MOVE PED-PESO    TO WRK-PESO.
+           IF PED-DATA > 0
+               MOVE PED-DATA TO WRK-PED-DATA
+           ELSE
+               MOVE WRK-HOJE-AGING TO WRK-PED-DATA
+           END-IF.
+           PERFORM 2000-CALCULA-FRETE.
+           IF WRK-UF-VALIDA
+               ADD 1 TO WRK-QTD-OK
+               ADD 1          TO WRK-ACUM-QTD(WRK-IDX)
+               ADD WRK-VALOR  TO WRK-ACUM-VALOR(WRK-IDX)
+               ADD WRK-FRETE  TO WRK-ACUM-FRETE(WRK-IDX)
+               ADD WRK-VALOR  TO WRK-TOT-VALOR
+               ADD WRK-FRETE  TO WRK-TOT-FRETE
+               PERFORM 2100-GRAVA-FRETESAI
+           ELSE
+               ADD 1 TO WRK-QTD-REJ
+               MOVE 'UF INVALIDA OU FORA DA AREA DE ENTREGA'
+                   TO WRK-MOTIVO-REJ
+               PERFORM 2200-GRAVA-FRETEREJ
+           END-IF.
+           PERFORM 0345-VERIFICAR-CHECKPOINT.
+           READ PEDIDOS-FILE
+               AT END SET WRK-FIM-PEDIDOS TO TRUE
+           END-READ.
+
+      *****************************************************
+      * LE O CHECKPOINT DE UM JOB ANTERIOR, SE HOUVER. SEM
+      * CHECKPOINT GRAVADO (PRIMEIRA EXECUCAO OU JOB ANTERIOR
+      * TERMINOU COM SUCESSO) O PROCESSAMENTO COMECA DO INICIO
+      *****************************************************
+       0330-LER-CHECKPOINT.
+           MOVE ZEROS TO WRK-CKPT-QTD.
+           OPEN INPUT CKPTFRT-FILE.
+           IF WRK-CKPT-STATUS = '00'
+               READ CKPTFRT-FILE
+                   AT END
+                       MOVE ZEROS TO WRK-CKPT-QTD
+                   NOT AT END
+                       MOVE CKPT-QTD TO WRK-CKPT-QTD
+               END-READ
+               CLOSE CKPTFRT-FILE
+           END-IF.
+           IF WRK-CKPT-QTD > 0
+               DISPLAY 'CHECKPOINT ENCONTRADO - REINICIANDO APOS O '
+                   'PEDIDO ' WRK-CKPT-QTD
+           END-IF.
+
+      *****************************************************
+      * PULA, SEM REPROCESSAR, OS PEDIDOS JA CONFIRMADOS EM
+      * UMA EXECUCAO ANTERIOR (ATE O ULTIMO CHECKPOINT GRAVADO)
+      *****************************************************
+       0340-PULAR-PEDIDO-JA-FEITO.
+           READ PEDIDOS-FILE
+               AT END SET WRK-FIM-PEDIDOS TO TRUE
+           END-READ.
+
+      *****************************************************
+      * A CADA QUEBRA DE UF OU A CADA WRK-CKPT-INTERVALO
+      * PEDIDOS PROCESSADOS, GRAVA O CHECKPOINT COM A
+      * QUANTIDADE TOTAL JA CONFIRMADA (ANTERIOR + NESTA RUN)
+      *****************************************************
+       0345-VERIFICAR-CHECKPOINT.
+           DIVIDE WRK-QTD-LIDOS BY WRK-CKPT-INTERVALO
+               GIVING WRK-CKPT-QUOC REMAINDER WRK-CKPT-REM.
+           IF WRK-CKPT-REM = 0 OR WRK-UF NOT = WRK-UF-ANTERIOR
+               PERFORM 0346-GRAVAR-CHECKPOINT
+           END-IF.
+           MOVE WRK-UF TO WRK-UF-ANTERIOR.
+
+       0346-GRAVAR-CHECKPOINT.
+           COMPUTE WRK-CKPT-NOVO = WRK-CKPT-QTD + WRK-QTD-LIDOS.
+           OPEN OUTPUT CKPTFRT-FILE.
+           MOVE WRK-CKPT-NOVO TO CKPT-QTD.
+           WRITE CKPTFRT-REC.
+           CLOSE CKPTFRT-FILE.
+
+      *****************************************************
+      * ARQUIVO DE PEDIDOS PROCESSADO COM SUCESSO ATE O FIM -
+      * ZERA O CHECKPOINT PARA O PROXIMO DIA COMECAR DO ZERO
+      *****************************************************
+       0350-ZERAR-CHECKPOINT.
+           OPEN OUTPUT CKPTFRT-FILE.
+           MOVE ZEROS TO CKPT-QTD.
+           WRITE CKPTFRT-REC.
+           CLOSE CKPTFRT-FILE.
+
+       0320-BATCH-RELATORIO.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'RELATORIO DE FRETE POR UF'.
+           DISPLAY '----------------------------------------'.
+           SET WRK-IDX TO 1.
+           PERFORM 0321-BATCH-RELATORIO-LINHA
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-TAB-QTD.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'PEDIDOS LIDOS.... ' WRK-QTD-LIDOS.
+           DISPLAY 'PEDIDOS OK....... ' WRK-QTD-OK.
+           DISPLAY 'PEDIDOS REJEITADOS ' WRK-QTD-REJ.
+           DISPLAY 'TOTAL VALOR...... ' WRK-TOT-VALOR.
+           DISPLAY 'TOTAL FRETE...... ' WRK-TOT-FRETE.
+           DISPLAY '----------------------------------------'.
+           PERFORM 0325-GERAR-RELATORIO-ORDENADO.
+
+      *****************************************************
+      * ORDENA OS ACUMULADOS DA EXECUCAO POR UF (VERBO SORT) E
+      * EMITE O RELATORIO IMPRESSO FRETESRT, COM SUBTOTAL POR
+      * UF (JA CALCULADO NO ACUMULADOR) E TOTAL GERAL NO FIM
+      *****************************************************
+       0325-GERAR-RELATORIO-ORDENADO.
+           SORT SORTFRT-FILE
+               ON ASCENDING KEY SRT-UF
+               INPUT PROCEDURE IS 0326-FORNECER-ACUMULADOS
+               OUTPUT PROCEDURE IS 0327-EMITIR-RELATORIO-ORDENADO.
+
+       0326-FORNECER-ACUMULADOS.
+           PERFORM 0328-LIBERAR-UM-ACUMULADO
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-TAB-QTD.
+
+       0328-LIBERAR-UM-ACUMULADO.
+           IF WRK-ACUM-QTD(WRK-IDX) > 0
+               MOVE WRK-TAB-UF(WRK-IDX)     TO SRT-UF
+               MOVE WRK-ACUM-QTD(WRK-IDX)   TO SRT-QTD
+               MOVE WRK-ACUM-VALOR(WRK-IDX) TO SRT-VALOR
+               MOVE WRK-ACUM-FRETE(WRK-IDX) TO SRT-FRETE
+               RELEASE SORTFRT-REC
+           END-IF.
+
+       0327-EMITIR-RELATORIO-ORDENADO.
+           MOVE 'N' TO WRK-SRT-EOF.
+           MOVE ZEROS TO WRK-SRT-TOT-QTD-AC WRK-SRT-TOT-VAL-AC
+               WRK-SRT-TOT-FRT-AC.
+           OPEN OUTPUT FRETESRT-FILE.
+           MOVE WRK-SRT-CABEC TO FRETESRT-REC.
+           WRITE FRETESRT-REC.
+           MOVE ALL '-' TO FRETESRT-REC.
+           WRITE FRETESRT-REC.
+           RETURN SORTFRT-FILE
+               AT END SET WRK-SRT-FIM TO TRUE
+           END-RETURN.
+           PERFORM 0329-EMITIR-LINHA-ORDENADA UNTIL WRK-SRT-FIM.
+           MOVE ALL '-' TO FRETESRT-REC.
+           WRITE FRETESRT-REC.
+           MOVE WRK-SRT-TOT-QTD-AC   TO WRK-SRT-TOT-QTD.
+           MOVE WRK-SRT-TOT-VAL-AC   TO WRK-SRT-TOT-VALOR.
+           MOVE WRK-SRT-TOT-FRT-AC   TO WRK-SRT-TOT-FRETE.
+           MOVE WRK-SRT-TOTAL-LINHA TO FRETESRT-REC.
+           WRITE FRETESRT-REC.
+           CLOSE FRETESRT-FILE.
+
+       0329-EMITIR-LINHA-ORDENADA.
+           MOVE SRT-UF    TO WRK-SRT-UF.
+           MOVE SRT-QTD   TO WRK-SRT-QTD.
+           MOVE SRT-VALOR TO WRK-SRT-VALOR.
+           MOVE SRT-FRETE TO WRK-SRT-FRETE.
+           MOVE WRK-SRT-LINHA TO FRETESRT-REC.
+           WRITE FRETESRT-REC.
+           ADD SRT-QTD   TO WRK-SRT-TOT-QTD-AC.
+           ADD SRT-VALOR TO WRK-SRT-TOT-VAL-AC.
+           ADD SRT-FRETE TO WRK-SRT-TOT-FRT-AC.
+           RETURN SORTFRT-FILE
+               AT END SET WRK-SRT-FIM TO TRUE
+           END-RETURN.
+
+       0321-BATCH-RELATORIO-LINHA.
+           IF WRK-ACUM-QTD(WRK-IDX) > 0
+               DISPLAY 'UF ' WRK-TAB-UF(WRK-IDX)
+                   ' PEDIDOS ' WRK-ACUM-QTD(WRK-IDX)
+                   ' VALOR '   WRK-ACUM-VALOR(WRK-IDX)
+                   ' FRETE '   WRK-ACUM-FRETE(WRK-IDX)
+           END-IF.
+
+      *****************************************************
+      * CALCULA O FRETE DE UM PEDIDO A PARTIR DA TABELA DE
+      * UF, USADO TANTO PELO MODO INTERATIVO QUANTO BATCH
+      *****************************************************
+       2000-CALCULA-FRETE.
+           MOVE 'N' TO WRK-UF-OK.
+           MOVE ZEROS TO WRK-FRETE.
+           SET WRK-IDX TO 1.
+           SEARCH WRK-TAB-ITEM
+               AT END
+                   MOVE 'N' TO WRK-UF-OK
+               WHEN WRK-TAB-UF(WRK-IDX) = WRK-UF
+                   SET WRK-UF-VALIDA TO TRUE
+                   IF WRK-PESO > 0
+                       COMPUTE WRK-FRETE =
+                           WRK-PESO * WRK-TAB-KG(WRK-IDX)
+                       COMPUTE WRK-FRETE-ARRED ROUNDED =
+                           WRK-PESO * WRK-TAB-KG(WRK-IDX)
+                   ELSE
+                       COMPUTE WRK-FRETE =
+                           WRK-VALOR * WRK-TAB-TAXA(WRK-IDX)
+                       COMPUTE WRK-FRETE-ARRED ROUNDED =
+                           WRK-VALOR * WRK-TAB-TAXA(WRK-IDX)
+                   END-IF
+                   IF WRK-FRETE-ARRED NOT = WRK-FRETE
+                       PERFORM 2050-GRAVA-FRETEROUND
+                   END-IF
+           END-SEARCH.
+
+      *****************************************************
+      * GRAVA NO FRETEROUND A DIFERENCA ENTRE O FRETE TRUNCADO
+      * (O QUE VAI PARA O FATURAMENTO) E O MESMO FRETE
+      * ARREDONDADO - SO PARA ACOMPANHAMENTO
+      *****************************************************
+       2050-GRAVA-FRETEROUND.
+           SUBTRACT WRK-FRETE FROM WRK-FRETE-ARRED
+               GIVING WRK-FRETE-DIFER.
+           MOVE WRK-PRODUTO     TO FRD-PRODUTO.
+           MOVE WRK-FRETE       TO FRD-FRETE-TRUNC.
+           MOVE WRK-FRETE-ARRED TO FRD-FRETE-ARRED.
+           MOVE WRK-FRETE-DIFER TO FRD-DIFERENCA.
+           WRITE FRETEROUND-REC.
+
+      *****************************************************
+      * GRAVA O PEDIDO JA PRECIFICADO NO ARQUIVO DE SAIDA
+      * PARA O FATURAMENTO, JUNTO COM A FAIXA DE ANTIGUIDADE
+      * DO PEDIDO (DATA DO PEDIDO ATE HOJE)
+      *****************************************************
+       2100-GRAVA-FRETESAI.
+           PERFORM 2110-CLASSIFICAR-AGING-PEDIDO.
+           MOVE WRK-PRODUTO    TO FSA-PRODUTO.
+           MOVE WRK-VALOR      TO FSA-VALOR.
+           MOVE WRK-UF         TO FSA-UF.
+           MOVE WRK-PESO       TO FSA-PESO.
+           MOVE WRK-FRETE      TO FSA-FRETE.
+           MOVE WRK-AGING-FAIXA TO FSA-FAIXA-AGING.
+           WRITE FRETESAI-REC.
+
+      *****************************************************
+      * CALCULA, VIA A ROTINA COMUM DE IDADE EM DIAS DA
+      * CALPROC, HA QUANTOS DIAS O PEDIDO FOI FEITO (WRK-PED-
+      * DATA) EM RELACAO A HOJE (WRK-HOJE-AGING) E CLASSIFICA
+      * O RESULTADO EM WRK-AGING-FAIXA
+      *****************************************************
+       2110-CLASSIFICAR-AGING-PEDIDO.
+           MOVE WRK-PED-DIA  TO WRK-IDADE-DIA1.
+           MOVE WRK-PED-MES  TO WRK-IDADE-MES1.
+           MOVE WRK-PED-ANO  TO WRK-IDADE-ANO1.
+           MOVE WRK-HOJE-DIA TO WRK-IDADE-DIA2.
+           MOVE WRK-HOJE-MES TO WRK-IDADE-MES2.
+           MOVE WRK-HOJE-ANO TO WRK-IDADE-ANO2.
+           PERFORM 0600-CALCULAR-IDADE-DIAS.
+           PERFORM 0620-CLASSIFICAR-FAIXA-AGING.
+
+      *****************************************************
+      * GRAVA O PEDIDO REJEITADO NO ARQUIVO DE REJEITOS
+      * COM O MOTIVO DA REJEICAO
+      *****************************************************
+       2200-GRAVA-FRETEREJ.
+           MOVE WRK-PRODUTO   TO FRJ-PRODUTO.
+           MOVE WRK-VALOR     TO FRJ-VALOR.
+           MOVE WRK-UF        TO FRJ-UF.
+           MOVE WRK-MOTIVO-REJ TO FRJ-MOTIVO.
+           WRITE FRETEREJ-REC.
+
+           COPY CALPROC.
