@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTUF.
+      **************************************
+      * AREA DE COMENTARIOS
+      * AUTHOR: GUSTAVO ANTUNES
+      * OBJETIVO: MANUTENCAO (INCLUSAO/ALTERACAO/EXCLUSAO) DAS
+      *           TARIFAS DE FRETE POR UF NO MASTER INDEXADO
+      *           UFRATE, COM O REGISTRO DE CADA TRANSACAO DO DIA
+      *           NO ARQUIVO DE LOG MANTUFLOG - PARA QUE UMA
+      *           TARIFA NOVA, ALTERADA OU UMA UF RETIRADA DA
+      *           AREA DE ATENDIMENTO SEJA UMA ATUALIZACAO DE
+      *           DADOS, NAO UMA RECOMPILACAO DO PROGCOB09.
+      * DATA: 09/08/2026
+      * MANUTENCAO:
+      *************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UFRATE-FILE ASSIGN TO "UFRATE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UFR-UF
+               FILE STATUS IS WRK-UFR-STATUS.
+           SELECT MANTUFLOG-FILE ASSIGN TO "MANTUFLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UFRATE-FILE.
+           COPY UFRATEFD.
+
+       FD  MANTUFLOG-FILE.
+       01  MANTUFLOG-REC.
+           05 LOG-DATA        PIC 9(08).
+           05 FILLER          PIC X(01).
+           05 LOG-HORA        PIC 9(06).
+           05 FILLER          PIC X(01).
+           05 LOG-OPERADOR    PIC X(08).
+           05 FILLER          PIC X(01).
+           05 LOG-TRANS       PIC X(08).
+           05 FILLER          PIC X(01).
+           05 LOG-UF          PIC X(02).
+           05 FILLER          PIC X(01).
+           05 LOG-TAXA        PIC 9(01)V99.
+           05 FILLER          PIC X(01).
+           05 LOG-KG          PIC 9(02)V99.
+           05 FILLER          PIC X(01).
+           05 LOG-RESULTADO   PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-UFR-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-LOG-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-OPERADOR     PIC X(08) VALUE SPACES.
+       77 WRK-LOG-DATA     PIC 9(08) VALUE ZEROS.
+       77 WRK-LOG-HORA     PIC 9(06) VALUE ZEROS.
+       77 WRK-OPCAO        PIC X(01) VALUE SPACES.
+           88 OPCAO-INCLUIR      VALUE 'I'.
+           88 OPCAO-ALTERAR      VALUE 'A'.
+           88 OPCAO-EXCLUIR      VALUE 'E'.
+           88 OPCAO-FIM          VALUE 'F'.
+       77 WRK-FIM-TRANS    PIC X(01) VALUE 'N'.
+           88 TRANSACOES-ENCERRADAS VALUE 'S'.
+       77 WRK-UF-PROC      PIC X(02) VALUE SPACES.
+       77 WRK-TAXA-PROC    PIC 9(01)V99 VALUE ZEROS.
+       77 WRK-KG-PROC      PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-RESULTADO    PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0050-ABRIR-ARQUIVOS.
+           PERFORM 0060-IDENTIFICAR-OPERADOR.
+           PERFORM 0100-PROCESSAR-TRANSACOES
+               UNTIL TRANSACOES-ENCERRADAS.
+           CLOSE UFRATE-FILE MANTUFLOG-FILE.
+           DISPLAY 'MANUTENCAO DE TARIFAS UFRATE ENCERRADA'.
+           STOP RUN.
+
+      *****************************************************
+      * ABRE O MASTER DE TARIFAS EM I-O (INCLUI, ALTERA E
+      * EXCLUI NA MESMA EXECUCAO) E O LOG EM EXTEND, CRIANDO-O
+      * NA PRIMEIRA EXECUCAO SE AINDA NAO EXISTIR
+      *****************************************************
+       0050-ABRIR-ARQUIVOS.
+           OPEN I-O UFRATE-FILE.
+           IF WRK-UFR-STATUS NOT = '00'
+               DISPLAY 'MASTER UFRATE NAO ENCONTRADO (STATUS '
+                   WRK-UFR-STATUS ') - EXECUTE A CARGA INICIAL '
+                   'PELO PROGRAMA CARGAUF ANTES DA MANUTENCAO'
+               STOP RUN
+           END-IF.
+           OPEN EXTEND MANTUFLOG-FILE.
+           IF WRK-LOG-STATUS NOT = '00'
+               OPEN OUTPUT MANTUFLOG-FILE
+               CLOSE MANTUFLOG-FILE
+               OPEN EXTEND MANTUFLOG-FILE
+           END-IF.
+
+       0060-IDENTIFICAR-OPERADOR.
+           DISPLAY 'OPERADOR/JOB (PARA O LOG DE MANUTENCAO) ?'.
+           ACCEPT WRK-OPERADOR FROM CONSOLE.
+
+      *****************************************************
+      * LACO PRINCIPAL DE TRANSACOES - UMA TRANSACAO POR
+      * PASSAGEM, ATE O OPERADOR DIGITAR F (FIM)
+      *****************************************************
+       0100-PROCESSAR-TRANSACOES.
+           DISPLAY 'TRANSACAO (I=INCLUIR A=ALTERAR E=EXCLUIR '
+               'F=FIM) ?'.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+           EVALUATE TRUE
+               WHEN OPCAO-INCLUIR
+                   PERFORM 0200-INCLUIR-UF
+               WHEN OPCAO-ALTERAR
+                   PERFORM 0300-ALTERAR-UF
+               WHEN OPCAO-EXCLUIR
+                   PERFORM 0400-EXCLUIR-UF
+               WHEN OPCAO-FIM
+                   SET TRANSACOES-ENCERRADAS TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+      *****************************************************
+      * INCLUI UMA UF NOVA NO MASTER DE TARIFAS
+      *****************************************************
+       0200-INCLUIR-UF.
+           DISPLAY 'UF A INCLUIR ?'.
+           ACCEPT WRK-UF-PROC FROM CONSOLE.
+           DISPLAY 'TAXA (VALOR) ?'.
+           ACCEPT WRK-TAXA-PROC FROM CONSOLE.
+           DISPLAY 'TARIFA POR KG ?'.
+           ACCEPT WRK-KG-PROC FROM CONSOLE.
+           MOVE WRK-UF-PROC TO UFR-UF.
+           MOVE WRK-TAXA-PROC TO UFR-TAXA.
+           MOVE WRK-KG-PROC TO UFR-KG.
+           WRITE UFRATE-REC
+               INVALID KEY
+                   MOVE 'UF JA CADASTRADA' TO WRK-RESULTADO
+               NOT INVALID KEY
+                   MOVE 'UF INCLUIDA' TO WRK-RESULTADO
+           END-WRITE.
+           DISPLAY WRK-RESULTADO.
+           PERFORM 0500-GRAVAR-LOG.
+
+      *****************************************************
+      * ALTERA A TARIFA DE UMA UF JA CADASTRADA
+      *****************************************************
+       0300-ALTERAR-UF.
+           DISPLAY 'UF A ALTERAR ?'.
+           ACCEPT WRK-UF-PROC FROM CONSOLE.
+           MOVE WRK-UF-PROC TO UFR-UF.
+           READ UFRATE-FILE
+               INVALID KEY
+                   MOVE 'UF NAO CADASTRADA' TO WRK-RESULTADO
+                   MOVE ZEROS TO WRK-TAXA-PROC WRK-KG-PROC
+           END-READ.
+           IF WRK-UFR-STATUS = '00'
+               DISPLAY 'NOVA TAXA (VALOR) ?'
+               ACCEPT WRK-TAXA-PROC FROM CONSOLE
+               DISPLAY 'NOVA TARIFA POR KG ?'
+               ACCEPT WRK-KG-PROC FROM CONSOLE
+               MOVE WRK-TAXA-PROC TO UFR-TAXA
+               MOVE WRK-KG-PROC TO UFR-KG
+               REWRITE UFRATE-REC
+                   INVALID KEY
+                       MOVE 'FALHA AO ALTERAR' TO WRK-RESULTADO
+                   NOT INVALID KEY
+                       MOVE 'TARIFA ALTERADA' TO WRK-RESULTADO
+               END-REWRITE
+           END-IF.
+           DISPLAY WRK-RESULTADO.
+           PERFORM 0500-GRAVAR-LOG.
+
+      *****************************************************
+      * EXCLUI UMA UF QUE SAIU DA AREA DE ATENDIMENTO
+      *****************************************************
+       0400-EXCLUIR-UF.
+           DISPLAY 'UF A EXCLUIR ?'.
+           ACCEPT WRK-UF-PROC FROM CONSOLE.
+           MOVE WRK-UF-PROC TO UFR-UF.
+           MOVE ZEROS TO WRK-TAXA-PROC WRK-KG-PROC.
+           DELETE UFRATE-FILE
+               INVALID KEY
+                   MOVE 'UF NAO CADASTRADA' TO WRK-RESULTADO
+               NOT INVALID KEY
+                   MOVE 'UF EXCLUIDA' TO WRK-RESULTADO
+           END-DELETE.
+           DISPLAY WRK-RESULTADO.
+           PERFORM 0500-GRAVAR-LOG.
+
+      *****************************************************
+      * REGISTRA A TRANSACAO DO DIA NO LOG DE MANUTENCAO
+      *****************************************************
+       0500-GRAVAR-LOG.
+           MOVE SPACES TO MANTUFLOG-REC.
+           ACCEPT WRK-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-LOG-HORA FROM TIME.
+           MOVE WRK-LOG-DATA TO LOG-DATA.
+           MOVE WRK-LOG-HORA TO LOG-HORA.
+           MOVE WRK-OPERADOR TO LOG-OPERADOR.
+           EVALUATE TRUE
+               WHEN OPCAO-INCLUIR MOVE 'INCLUIR' TO LOG-TRANS
+               WHEN OPCAO-ALTERAR MOVE 'ALTERAR' TO LOG-TRANS
+               WHEN OPCAO-EXCLUIR MOVE 'EXCLUIR' TO LOG-TRANS
+           END-EVALUATE.
+           MOVE WRK-UF-PROC TO LOG-UF.
+           MOVE WRK-TAXA-PROC TO LOG-TAXA.
+           MOVE WRK-KG-PROC TO LOG-KG.
+           MOVE WRK-RESULTADO TO LOG-RESULTADO.
+           WRITE MANTUFLOG-REC.
