@@ -6,6 +6,19 @@
       * OBJETIVO: RECEBER E IMPRIMIR DATA DO SISTEMA
       * Utilizar variaveis com nivel 01.02....(ESTRUTURADA)
       * DATA: 29/12/2019
+      * MANUTENCAO:
+      * 09/08/2026 GA - INCLUIDO O NOME DO DIA DA SEMANA AO LADO DA
+      *                 DATA, CALCULADO PELA CONGRUENCIA DE ZELLER.
+      * 09/08/2026 GA - INCLUIDO O CALCULO DO PROXIMO DIA UTIL,
+      *                 CONSIDERANDO FINAIS DE SEMANA E O CALENDARIO
+      *                 DE FERIADOS NACIONAIS FIXOS.
+      * 09/08/2026 GA - CAMPOS E CALCULO DE DIA DA SEMANA MOVIDOS
+      *                 PARA AS COPYBOOKS COMUNS CALDATA/CALPROC.
+      * 09/08/2026 GA - CALENDARIO DE FERIADOS, TABELA DE DIAS POR MES
+      *                 E OS PARAGRAFOS 0500-ACHAR-PROX-DIA-UTIL ATE
+      *                 0540-PROCURAR-FERIADO TAMBEM MOVIDOS PARA
+      *                 CALDATA/CALPROC (ESTAVAM DUPLICADOS COM O
+      *                 PROGCOB18).
       *************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
@@ -14,7 +27,25 @@
            02 WRK-ANO PIC 9(04) VALUE ZEROS.
            02 WRK-MES PIC 9(02) VALUE ZEROS.
            02 WRK-DIA PIC 9(02) VALUE ZEROS.
+           COPY CALDATA.
+
        PROCEDURE DIVISION.
+           PERFORM 0410-MONTAR-TABELA-DIASEM.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA.. ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
+           MOVE WRK-DIA TO WRK-CALC-DIA.
+           MOVE WRK-MES TO WRK-CALC-MES.
+           MOVE WRK-ANO TO WRK-CALC-ANO.
+           PERFORM 0420-CALCULAR-DIA-SEMANA.
+           DISPLAY 'DATA.. ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO
+               ' (' WRK-NOME-DIASEM(WRK-DIA-SEM-NUM) ')'.
+           PERFORM 0500-ACHAR-PROX-DIA-UTIL.
+           MOVE WRK-PROX-DIA TO WRK-CALC-DIA.
+           MOVE WRK-PROX-MES TO WRK-CALC-MES.
+           MOVE WRK-PROX-ANO TO WRK-CALC-ANO.
+           PERFORM 0420-CALCULAR-DIA-SEMANA.
+           DISPLAY 'PROXIMO DIA UTIL.. ' WRK-PROX-DIA ' DE '
+               WRK-PROX-MES ' DE ' WRK-PROX-ANO
+               ' (' WRK-NOME-DIASEM(WRK-DIA-SEM-NUM) ')'.
            STOP RUN.
+
+           COPY CALPROC.
