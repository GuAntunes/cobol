@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGAUF.
+      **************************************
+      * AREA DE COMENTARIOS
+      * AUTHOR: GUSTAVO ANTUNES
+      * OBJETIVO: CARGA INICIAL DO MASTER DE TARIFAS DE FRETE POR
+      *           UF (ARQUIVO UFRATE), COM AS TARIFAS PADRAO QUE
+      *           ANTES VINHAM EMBUTIDAS NO PROPRIO PROGCOB09.
+      *           USO UNICO (OU PARA RESTAURAR O MASTER AO PADRAO
+      *           DE FABRICA) - MUDANCAS DO DIA A DIA NAS TARIFAS
+      *           SAO FEITAS PELO PROGRAMA MANTUF, NAO POR AQUI.
+      * DATA: 09/08/2026
+      * MANUTENCAO:
+      * 09/08/2026 GA - 0001-PRINCIPAL PASSOU A CONFERIR WRK-UFR-
+      *                 STATUS APOS O OPEN OUTPUT, E O WRITE EM
+      *                 0110-GRAVAR-UF-FRETE GANHOU CLAUSULA INVALID
+      *                 KEY, NO MESMO PADRAO JA USADO PELO MANTUF.
+      *************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UFRATE-FILE ASSIGN TO "UFRATE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS UFR-UF
+               FILE STATUS IS WRK-UFR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UFRATE-FILE.
+           COPY UFRATEFD.
+       WORKING-STORAGE SECTION.
+       77 WRK-UFR-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-QTD-CARGA   PIC 9(02) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           OPEN OUTPUT UFRATE-FILE.
+           IF WRK-UFR-STATUS NOT = '00'
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O MASTER UFRATE PARA '
+                   'CARGA (STATUS ' WRK-UFR-STATUS ')'
+               STOP RUN
+           END-IF.
+           PERFORM 0100-CARREGAR-TARIFAS-PADRAO.
+           CLOSE UFRATE-FILE.
+           DISPLAY 'CARGA INICIAL DO MASTER UFRATE CONCLUIDA - '
+               WRK-QTD-CARGA ' UF GRAVADAS'.
+           STOP RUN.
+
+      *****************************************************
+      * GRAVA AS 27 UF EM ORDEM ALFABETICA (EXIGIDA PELO WRITE
+      * SEQUENCIAL DE UM ARQUIVO INDEXADO ABERTO EM OUTPUT) COM
+      * AS MESMAS TARIFAS QUE ANTES ESTAVAM EMBUTIDAS NO
+      * PROGCOB09
+      *****************************************************
+       0100-CARREGAR-TARIFAS-PADRAO.
+           MOVE 'AC' TO UFR-UF. MOVE 1,50 TO UFR-TAXA.
+           MOVE 2,50 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'AL' TO UFR-UF. MOVE 1,30 TO UFR-TAXA.
+           MOVE 1,60 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'AM' TO UFR-UF. MOVE 1,45 TO UFR-TAXA.
+           MOVE 2,30 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'AP' TO UFR-UF. MOVE 1,45 TO UFR-TAXA.
+           MOVE 2,30 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'BA' TO UFR-UF. MOVE 1,25 TO UFR-TAXA.
+           MOVE 1,40 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'CE' TO UFR-UF. MOVE 1,30 TO UFR-TAXA.
+           MOVE 1,60 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'DF' TO UFR-UF. MOVE 1,20 TO UFR-TAXA.
+           MOVE 1,20 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'ES' TO UFR-UF. MOVE 1,12 TO UFR-TAXA.
+           MOVE 0,95 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'GO' TO UFR-UF. MOVE 1,20 TO UFR-TAXA.
+           MOVE 1,20 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'MA' TO UFR-UF. MOVE 1,35 TO UFR-TAXA.
+           MOVE 1,80 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'MG' TO UFR-UF. MOVE 1,15 TO UFR-TAXA.
+           MOVE 1,00 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'MS' TO UFR-UF. MOVE 1,22 TO UFR-TAXA.
+           MOVE 1,30 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'MT' TO UFR-UF. MOVE 1,25 TO UFR-TAXA.
+           MOVE 1,40 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'PA' TO UFR-UF. MOVE 1,40 TO UFR-TAXA.
+           MOVE 2,00 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'PB' TO UFR-UF. MOVE 1,32 TO UFR-TAXA.
+           MOVE 1,70 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'PE' TO UFR-UF. MOVE 1,30 TO UFR-TAXA.
+           MOVE 1,60 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'PI' TO UFR-UF. MOVE 1,35 TO UFR-TAXA.
+           MOVE 1,80 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'PR' TO UFR-UF. MOVE 1,12 TO UFR-TAXA.
+           MOVE 0,95 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'RJ' TO UFR-UF. MOVE 1,10 TO UFR-TAXA.
+           MOVE 0,90 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'RN' TO UFR-UF. MOVE 1,32 TO UFR-TAXA.
+           MOVE 1,70 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'RO' TO UFR-UF. MOVE 1,40 TO UFR-TAXA.
+           MOVE 2,00 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'RR' TO UFR-UF. MOVE 1,50 TO UFR-TAXA.
+           MOVE 2,50 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'RS' TO UFR-UF. MOVE 1,18 TO UFR-TAXA.
+           MOVE 1,10 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'SC' TO UFR-UF. MOVE 1,14 TO UFR-TAXA.
+           MOVE 1,00 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'SE' TO UFR-UF. MOVE 1,28 TO UFR-TAXA.
+           MOVE 1,50 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'SP' TO UFR-UF. MOVE 1,05 TO UFR-TAXA.
+           MOVE 0,80 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+           MOVE 'TO' TO UFR-UF. MOVE 1,30 TO UFR-TAXA.
+           MOVE 1,60 TO UFR-KG. PERFORM 0110-GRAVAR-UF-FRETE.
+
+       0110-GRAVAR-UF-FRETE.
+           WRITE UFRATE-REC
+               INVALID KEY
+                   DISPLAY 'UF ' UFR-UF ' JA CADASTRADA NO MASTER - '
+                       'NAO GRAVADA NOVAMENTE'
+               NOT INVALID KEY
+                   ADD 1 TO WRK-QTD-CARGA
+           END-WRITE.
