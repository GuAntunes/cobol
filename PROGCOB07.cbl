@@ -6,28 +6,116 @@
       * OBJETIVO: RECEBER DUAS NOTAS, MEDIA E IMPRIMIR
       * UTILIZAR COMANDO IF/ELSE
       * DATA: 30/12/2019
+      * MANUTENCAO:
+      * 09/08/2026 GA - INCLUIDA WRK-NOTA3 (TERCEIRA AVALIACAO) E
+      *                 MEDIA PASSOU A SER PONDERADA (PESOS 2/3/5),
+      *                 EM VEZ DA MEDIA AGRITMETICA DAS DUAS NOTAS
+      * 09/08/2026 GA - FAIXAS DE APROVACAO/RECUPERACAO DEIXARAM DE
+      *                 SER FIXAS NO EVALUATE E PASSARAM A SER LIDAS
+      *                 DO ARQUIVO DE PARAMETROS NOTASCFG. SE O
+      *                 ARQUIVO NAO EXISTIR, MANTEM AS FAIXAS
+      *                 TRADICIONAIS (10 / 6 A 9,9 / 2 A 5,9) COMO
+      *                 DEFAULT.
+      * 09/08/2026 GA - NOTA FORA DA FAIXA 0-10 DEIXA DE SER
+      *                 PROCESSADA: E GRAVADA NO NOTASREJ COM O
+      *                 MOTIVO, EM VEZ DE ENTRAR NO CALCULO DA MEDIA.
+      * 09/08/2026 GA - REMOVIDO O RELATORIO DE CONCILIACAO NOTASROUND
+      *                 (E O COMPUTE ROUNDED QUE O ALIMENTAVA): COMO
+      *                 OS PESOS 2/3/5 SOMAM 10, (N1*2+N2*3+N3*5)/10
+      *                 NUNCA TEM RESTO ALEM DA PRIMEIRA CASA DECIMAL
+      *                 DE WRK-MEDIA, ENTAO A MEDIA ARREDONDADA NUNCA
+      *                 DIVERGIA DA TRUNCADA E O RELATORIO NUNCA
+      *                 GRAVAVA UMA LINHA SEQUER.
       *************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTASCFG-FILE ASSIGN TO "NOTASCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CFG-STATUS.
+           SELECT NOTASREJ-FILE ASSIGN TO "NOTASREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-REJ-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  NOTASCFG-FILE.
+       01  NOTASCFG-REC.
+           05 CFG-BONUS-MIN PIC 9(02)V9.
+           05 CFG-APROV-MIN PIC 9(02)V9.
+           05 CFG-RECUP-MIN PIC 9(02)V9.
+
+       FD  NOTASREJ-FILE.
+       01  NOTASREJ-REC.
+           05 NRJ-NOTA1     PIC 9(02).
+           05 NRJ-NOTA2     PIC 9(02).
+           05 NRJ-NOTA3     PIC 9(02).
+           05 NRJ-MOTIVO    PIC X(40).
+
        WORKING-STORAGE SECTION.
+       77 WRK-CFG-STATUS PIC X(02) VALUE '00'.
+       77 WRK-CFG-BONUS  PIC 9(02)V9 VALUE 10,0.
+       77 WRK-CFG-APROV  PIC 9(02)V9 VALUE 6,0.
+       77 WRK-CFG-RECUP  PIC 9(02)V9 VALUE 2,0.
        77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA3 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA-OK PIC X(01) VALUE 'S'.
+           88 NOTAS-VALIDAS VALUE 'S'.
+       77 WRK-MOTIVO-REJ PIC X(40) VALUE SPACES.
+       77 WRK-REJ-STATUS PIC X(02) VALUE SPACES.
        PROCEDURE DIVISION.
+           OPEN INPUT NOTASCFG-FILE.
+           IF WRK-CFG-STATUS = '00'
+               READ NOTASCFG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-BONUS-MIN TO WRK-CFG-BONUS
+                       MOVE CFG-APROV-MIN TO WRK-CFG-APROV
+                       MOVE CFG-RECUP-MIN TO WRK-CFG-RECUP
+               END-READ
+               CLOSE NOTASCFG-FILE
+           END-IF.
+
            ACCEPT WRK-NOTA1 FROM CONSOLE.
            ACCEPT WRK-NOTA2 FROM CONSOLE.
-             COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-             EVALUATE WRK-MEDIA
-               WHEN 10
-                 DISPLAY 'APROVADO - BONUS'
-               WHEN 6 THRU 9,9
-                 DISPLAY 'APROVADO'
-               WHEN 2 THRU 5,9
-                   DISPLAY 'RECUPERAÇÃO'
-               WHEN OTHER
-                   DISPLAY 'REPROVADO'
-             END-EVALUATE.
+           ACCEPT WRK-NOTA3 FROM CONSOLE.
+           MOVE 'S' TO WRK-NOTA-OK.
+           IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10 OR WRK-NOTA3 > 10
+               MOVE 'N' TO WRK-NOTA-OK
+               MOVE 'NOTA FORA DA FAIXA 0-10' TO WRK-MOTIVO-REJ
+           END-IF.
+           IF NOTAS-VALIDAS
+      ****************MEDIA PONDERADA: PESO 2 / 3 / 5
+               COMPUTE WRK-MEDIA =
+                 (WRK-NOTA1 * 2 + WRK-NOTA2 * 3 + WRK-NOTA3 * 5) / 10
+               EVALUATE TRUE
+                 WHEN WRK-MEDIA >= WRK-CFG-BONUS
+                   DISPLAY 'APROVADO - BONUS'
+                 WHEN WRK-MEDIA >= WRK-CFG-APROV
+                   DISPLAY 'APROVADO'
+                 WHEN WRK-MEDIA >= WRK-CFG-RECUP
+                     DISPLAY 'RECUPERAÇÃO'
+                 WHEN OTHER
+                     DISPLAY 'REPROVADO'
+               END-EVALUATE
+           ELSE
+               DISPLAY 'NOTA REJEITADA - ' WRK-MOTIVO-REJ
+               OPEN EXTEND NOTASREJ-FILE
+               IF WRK-REJ-STATUS NOT = '00'
+                   OPEN OUTPUT NOTASREJ-FILE
+                   CLOSE NOTASREJ-FILE
+                   OPEN EXTEND NOTASREJ-FILE
+               END-IF
+               MOVE WRK-NOTA1 TO NRJ-NOTA1
+               MOVE WRK-NOTA2 TO NRJ-NOTA2
+               MOVE WRK-NOTA3 TO NRJ-NOTA3
+               MOVE WRK-MOTIVO-REJ TO NRJ-MOTIVO
+               WRITE NOTASREJ-REC
+               CLOSE NOTASREJ-FILE
+           END-IF.
            STOP RUN.
