@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGMENU.
+      **************************************
+      * AREA DE COMENTARIOS
+      * AUTHOR: GUSTAVO ANTUNES
+      * OBJETIVO: MENU DE UTILITARIOS - LISTA OS PROGRAMAS DISPONIVEIS
+      *           E CHAMA O ESCOLHIDO PELO OPERADOR, SEM PRECISAR
+      *           SABER/DIGITAR O PROGRAM-ID DE CADA UM.
+      * DATA: 09/08/2026
+      * MANUTENCAO:
+      * 09/08/2026 GA - CRIACAO DO PROGRAMA.
+      *************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO      PIC X(01) VALUE SPACES.
+           88 OPCAO-VALIDA        VALUES '1' '2' '3' '4' '0'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-EXIBIR-MENU UNTIL OPCAO-VALIDA.
+           EVALUATE WRK-OPCAO
+               WHEN '1'
+                   CALL 'PROGCOB09'
+               WHEN '2'
+                   CALL 'PROGCPF'
+               WHEN '3'
+                   CALL 'PROGCOB13'
+               WHEN '4'
+                   CALL 'PROGCOB17'
+               WHEN '0'
+                   DISPLAY 'SAINDO SEM EXECUTAR NADA.'
+           END-EVALUATE.
+           STOP RUN.
+
+      *****************************************************
+      * EXIBE A LISTA DE UTILITARIOS DISPONIVEIS E PEDE A
+      * OPCAO DO OPERADOR. REPETE ENQUANTO A OPCAO DIGITADA
+      * NAO FOR UMA DAS VALIDAS (0 A 4)
+      *****************************************************
+       0100-EXIBIR-MENU.
+           DISPLAY '=========================================='.
+           DISPLAY '  MENU DE UTILITARIOS                      '.
+           DISPLAY '=========================================='.
+           DISPLAY '  1 - FRETE        (CALCULO / LOTE DE FRETE)'.
+           DISPLAY '  2 - CPF/CNPJ     (VALIDACAO E CADASTRO)   '.
+           DISPLAY '  3 - NOTAS        (MEDIA DE TURMA)         '.
+           DISPLAY '  4 - INVESTIMENTO (SIMULADOR)              '.
+           DISPLAY '  0 - SAIR                                  '.
+           DISPLAY '=========================================='.
+           DISPLAY 'OPCAO ?'.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
