@@ -5,39 +5,515 @@
       * AUTHOR: GUSTAVO ANTUNES
       * OBJETIVO: Utilização de paragrafos
       * DATA: 30/12/2019
+      * MANUTENCAO:
+      * 09/08/2026 GA - INCLUIDA WRK-NOTA3 (TERCEIRA AVALIACAO) E
+      *                 MEDIA PASSOU A SER PONDERADA (PESOS 2/3/5),
+      *                 EM VEZ DA MEDIA AGRITMETICA DAS DUAS NOTAS
+      * 09/08/2026 GA - INCLUIDO MODO BATCH, PROCESSANDO UMA TURMA
+      *                 INTEIRA A PARTIR DO ARQUIVO TURMA, COM
+      *                 CONTAGEM FINAL POR RESULTADO
+      * 09/08/2026 GA - CADA ALUNO PROCESSADO (INTERATIVO OU BATCH)
+      *                 E GRAVADO NO HISTORICO NOTAHIST, COM NOME,
+      *                 DATA, NOTAS, MEDIA E RESULTADO
+      * 09/08/2026 GA - FAIXAS DE APROVACAO/RECUPERACAO DEIXARAM DE
+      *                 SER FIXAS NO EVALUATE E PASSARAM A SER LIDAS
+      *                 DO ARQUIVO DE PARAMETROS NOTASCFG. SE O
+      *                 ARQUIVO NAO EXISTIR, MANTEM AS FAIXAS
+      *                 TRADICIONAIS (10 / 6 A 9,9 / 2 A 5,9) COMO
+      *                 DEFAULT.
+      * 09/08/2026 GA - O RESUMO DA TURMA DEIXOU DE SER UM DISPLAY
+      *                 CORRIDO NO CONSOLE: SAI EM RELATORIO
+      *                 PAGINADO (TURMARPT) COM CABECALHO, UMA LINHA
+      *                 POR ALUNO E TOTALIZACAO FINAL.
+      * 09/08/2026 GA - NOTA FORA DA FAIXA 0-10 DEIXA DE ENTRAR NO
+      *                 CALCULO DA MEDIA (INTERATIVO OU BATCH): E
+      *                 GRAVADA NO TURMAREJ COM O MOTIVO E CONTADA
+      *                 A PARTE NO RESUMO.
+      * 09/08/2026 GA - REMOVIDO O RELATORIO DE CONCILIACAO TURMAROUND
+      *                 (E O COMPUTE ROUNDED QUE O ALIMENTAVA): COMO
+      *                 OS PESOS 2/3/5 SOMAM 10, (N1*2+N2*3+N3*5)/10
+      *                 NUNCA TEM RESTO ALEM DA PRIMEIRA CASA DECIMAL
+      *                 DE WRK-MEDIA, ENTAO A MEDIA ARREDONDADA NUNCA
+      *                 DIVERGIA DA TRUNCADA E O RELATORIO NUNCA
+      *                 GRAVAVA UMA LINHA SEQUER.
+      * 09/08/2026 GA - INCLUIDA MATRICULA DO ALUNO, GRAVADA JUNTO
+      *                 COM O NOTAHIST. A SITUACAO MAIS RECENTE DE
+      *                 CADA ALUNO (INTERATIVO OU BATCH) TAMBEM E
+      *                 GRAVADA NO NOVO MASTER INDEXADO ALUNO,
+      *                 CHAVEADO POR MATRICULA, E UM NOVO MODO DE
+      *                 CONSULTA (C) PERMITE LOCALIZAR UM ALUNO PELA
+      *                 MATRICULA SEM PRECISAR VARRER O HISTORICO.
+      * 09/08/2026 GA - NOTAHIST PASSOU A TER FILE STATUS E A SER
+      *                 ABERTO COM O MESMO PADRAO CRIA-SE-NAO-EXISTIR
+      *                 DOS DEMAIS ARQUIVOS NOVOS (TURMAREJ, ALUNO
+      *                 ETC); SEM ISSO, O OPEN EXTEND ABORTAVA A
+      *                 EXECUCAO EM UM CADASTRO NOVO ONDE O ARQUIVO
+      *                 AINDA NAO EXISTIA.
+      * 09/08/2026 GA - A CONSULTA POR MATRICULA (0500-CONSULTAR-
+      *                 ALUNO) PASSOU A MOSTRAR TAMBEM HA QUANTOS
+      *                 DIAS A SITUACAO FOI GRAVADA E A FAIXA DE
+      *                 ANTIGUIDADE (0-30/31-60/60-MAIS), USANDO A
+      *                 ROTINA COMUM DE IDADE/AGING DA CALDATA/
+      *                 CALPROC.
       *************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA-FILE ASSIGN TO "TURMA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NOTAHIST-FILE ASSIGN TO "NOTAHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-NHI-STATUS.
+           SELECT NOTASCFG-FILE ASSIGN TO "NOTASCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CFG-STATUS.
+           SELECT TURMARPT-FILE ASSIGN TO "TURMARPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TURMAREJ-FILE ASSIGN TO "TURMAREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-REJ-STATUS.
+           SELECT ALUNO-FILE ASSIGN TO "ALUNO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALU-MATRICULA
+               FILE STATUS IS WRK-ALU-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA-FILE.
+       01  TURMA-REC.
+           05 TUR-MATRICULA PIC 9(06).
+           05 TUR-NOME      PIC X(20).
+           05 TUR-NOTA1     PIC 9(02).
+           05 TUR-NOTA2     PIC 9(02).
+           05 TUR-NOTA3     PIC 9(02).
+
+       FD  NOTAHIST-FILE.
+       01  NOTAHIST-REC.
+           05 NHI-MATRICULA PIC 9(06).
+           05 NHI-NOME      PIC X(20).
+           05 NHI-DATA      PIC 9(08).
+           05 NHI-NOTA1     PIC 9(02).
+           05 NHI-NOTA2     PIC 9(02).
+           05 NHI-NOTA3     PIC 9(02).
+           05 NHI-MEDIA     PIC 9(02)V9.
+           05 NHI-RESULTADO PIC X(18).
+
+       FD  NOTASCFG-FILE.
+       01  NOTASCFG-REC.
+           05 CFG-BONUS-MIN PIC 9(02)V9.
+           05 CFG-APROV-MIN PIC 9(02)V9.
+           05 CFG-RECUP-MIN PIC 9(02)V9.
+
+       FD  TURMARPT-FILE.
+       01  TURMARPT-REC         PIC X(80).
+
+       FD  TURMAREJ-FILE.
+       01  TURMAREJ-REC.
+           05 TRJ-NOME      PIC X(20).
+           05 TRJ-NOTA1     PIC 9(02).
+           05 TRJ-NOTA2     PIC 9(02).
+           05 TRJ-NOTA3     PIC 9(02).
+           05 TRJ-MOTIVO    PIC X(40).
+
+       FD  ALUNO-FILE.
+           COPY ALUNOFD.
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       01  WRK-RPT-CABEC1.
+           05 FILLER         PIC X(30) VALUE
+              'RELATORIO DE NOTAS DA TURMA'.
+           05 FILLER         PIC X(08) VALUE 'PAGINA '.
+           05 WRK-RPT-PAGINA PIC ZZ9.
+       01  WRK-RPT-CABEC2.
+           05 FILLER PIC X(20) VALUE 'NOME'.
+           05 FILLER PIC X(08) VALUE 'NOTA1'.
+           05 FILLER PIC X(08) VALUE 'NOTA2'.
+           05 FILLER PIC X(08) VALUE 'NOTA3'.
+           05 FILLER PIC X(08) VALUE 'MEDIA'.
+           05 FILLER PIC X(18) VALUE 'RESULTADO'.
+       01  WRK-RPT-LINHA.
+           05 WRK-RPT-NOME      PIC X(20).
+           05 FILLER            PIC X(03) VALUE SPACES.
+           05 WRK-RPT-NOTA1     PIC ZZ9.
+           05 FILLER            PIC X(05) VALUE SPACES.
+           05 WRK-RPT-NOTA2     PIC ZZ9.
+           05 FILLER            PIC X(05) VALUE SPACES.
+           05 WRK-RPT-NOTA3     PIC ZZ9.
+           05 FILLER            PIC X(05) VALUE SPACES.
+           05 WRK-RPT-MEDIA     PIC ZZ9,9.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 WRK-RPT-RESULTADO PIC X(18).
+       77 WRK-RPT-LINHAS  PIC 9(02) VALUE ZEROS.
+       77 WRK-RPT-MAXLIN  PIC 9(02) VALUE 20.
+       77 WRK-NUM-PAGINA  PIC 9(03) VALUE ZEROS.
+       77 WRK-CFG-STATUS  PIC X(02) VALUE '00'.
+       77 WRK-CFG-BONUS   PIC 9(02)V9 VALUE 10,0.
+       77 WRK-CFG-APROV   PIC 9(02)V9 VALUE 6,0.
+       77 WRK-CFG-RECUP   PIC 9(02)V9 VALUE 2,0.
+       77 WRK-MODO        PIC X(01) VALUE 'I'.
+           88 WRK-MODO-BATCH      VALUE 'B'.
+           88 WRK-MODO-INTERATIVO VALUE 'I'.
+           88 WRK-MODO-CONSULTA   VALUE 'C'.
+       77 WRK-EOF-TURMA   PIC X(01) VALUE 'N'.
+           88 WRK-FIM-TURMA       VALUE 'S'.
+       77 WRK-NOME        PIC X(20) VALUE SPACES.
+       77 WRK-MATRICULA   PIC 9(06) VALUE ZEROS.
+       77 WRK-ALU-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-NOTA1       PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA2       PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA3       PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA       PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-RESULTADO   PIC X(18) VALUE SPACES.
+       77 WRK-QTD-BONUS   PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-APROV   PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-RECUP   PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-REPROV  PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-ALUNOS  PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-REJ     PIC 9(05) VALUE ZEROS.
+       01  WRK-DATA-HOJE-GRUPO.
+           05 WRK-DATA-HOJE   PIC 9(08) VALUE ZEROS.
+       01  WRK-DATA-HOJE-R REDEFINES WRK-DATA-HOJE-GRUPO.
+           05 WRK-HOJE-ANO    PIC 9(04).
+           05 WRK-HOJE-MES    PIC 9(02).
+           05 WRK-HOJE-DIA    PIC 9(02).
+       77 WRK-NOTA-OK     PIC X(01) VALUE 'S'.
+           88 NOTAS-VALIDAS       VALUE 'S'.
+       77 WRK-MOTIVO-REJ  PIC X(40) VALUE SPACES.
+       77 WRK-REJ-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-NHI-STATUS  PIC X(02) VALUE SPACES.
+       01  WRK-ALU-DATA-GRUPO.
+           05 WRK-ALU-DATA    PIC 9(08) VALUE ZEROS.
+       01  WRK-ALU-DATA-R REDEFINES WRK-ALU-DATA-GRUPO.
+           05 WRK-ALU-ANO     PIC 9(04).
+           05 WRK-ALU-MES     PIC 9(02).
+           05 WRK-ALU-DIA     PIC 9(02).
+
+           COPY CALDATA.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-NOTA1 > 0 AND WRK-NOTA2 > 0
-               PERFORM 0200-PROCESSAR.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM 0090-LER-PARAMETROS.
+           PERFORM 0050-ESCOLHER-MODO.
+           PERFORM 0080-ABRIR-ALUNO.
+           IF WRK-MODO-CONSULTA
+               PERFORM 0500-CONSULTAR-ALUNO
+           ELSE
+               PERFORM 0065-ABRIR-HISTORICO
+               PERFORM 0070-ABRIR-REJEITOS
+               IF WRK-MODO-BATCH
+                   PERFORM 0400-BATCH
+               ELSE
+                   PERFORM 0100-INICIALIZAR
+                   PERFORM 0195-VALIDAR-NOTAS
+                   IF NOTAS-VALIDAS
+                       PERFORM 0200-PROCESSAR
+                   ELSE
+                       DISPLAY 'NOTA REJEITADA - ' WRK-MOTIVO-REJ
+                       ADD 1 TO WRK-QTD-REJ
+                       PERFORM 0220-GRAVA-REJEITO
+                   END-IF
+               END-IF
+               CLOSE NOTAHIST-FILE TURMAREJ-FILE
            END-IF.
+           CLOSE ALUNO-FILE.
            PERFORM 0300-FINALIZAR.
            STOP RUN.
+
+      *****************************************************
+      * ABRE O MASTER DE ALUNOS EM I-O, CRIANDO-O NA PRIMEIRA
+      * EXECUCAO SE AINDA NAO EXISTIR
+      *****************************************************
+       0080-ABRIR-ALUNO.
+           OPEN I-O ALUNO-FILE.
+           IF WRK-ALU-STATUS NOT = '00'
+               OPEN OUTPUT ALUNO-FILE
+               CLOSE ALUNO-FILE
+               OPEN I-O ALUNO-FILE
+           END-IF.
+
+      *****************************************************
+      * ABRE O HISTORICO DE NOTAS EM MODO EXTEND, CRIANDO-O NA
+      * PRIMEIRA EXECUCAO SE AINDA NAO EXISTIR
+      *****************************************************
+       0065-ABRIR-HISTORICO.
+           OPEN EXTEND NOTAHIST-FILE.
+           IF WRK-NHI-STATUS NOT = '00'
+               OPEN OUTPUT NOTAHIST-FILE
+               CLOSE NOTAHIST-FILE
+               OPEN EXTEND NOTAHIST-FILE
+           END-IF.
+
+      *****************************************************
+      * ABRE O ARQUIVO DE REJEITOS EM MODO EXTEND, CRIANDO-O NA
+      * PRIMEIRA EXECUCAO SE AINDA NAO EXISTIR
+      *****************************************************
+       0070-ABRIR-REJEITOS.
+           OPEN EXTEND TURMAREJ-FILE.
+           IF WRK-REJ-STATUS NOT = '00'
+               OPEN OUTPUT TURMAREJ-FILE
+               CLOSE TURMAREJ-FILE
+               OPEN EXTEND TURMAREJ-FILE
+           END-IF.
+
+      *****************************************************
+      * LE AS FAIXAS DE APROVACAO/RECUPERACAO DO ARQUIVO DE
+      * PARAMETROS. SE O ARQUIVO NAO EXISTIR OU ESTIVER VAZIO,
+      * PERMANECEM AS FAIXAS TRADICIONAIS (VALUE DA WORKING-
+      * STORAGE)
+      *****************************************************
+       0090-LER-PARAMETROS.
+           OPEN INPUT NOTASCFG-FILE.
+           IF WRK-CFG-STATUS = '00'
+               READ NOTASCFG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-BONUS-MIN TO WRK-CFG-BONUS
+                       MOVE CFG-APROV-MIN TO WRK-CFG-APROV
+                       MOVE CFG-RECUP-MIN TO WRK-CFG-RECUP
+               END-READ
+               CLOSE NOTASCFG-FILE
+           END-IF.
+
+       0050-ESCOLHER-MODO.
+           DISPLAY 'MODO (I)NTERATIVO, (B)ATCH OU (C)ONSULTA.. '.
+           ACCEPT WRK-MODO FROM CONSOLE.
+
        0100-INICIALIZAR.
+           DISPLAY 'MATRICULA DO ALUNO.. '.
+           ACCEPT WRK-MATRICULA FROM CONSOLE.
+           DISPLAY 'NOME DO ALUNO.. '.
+           ACCEPT WRK-NOME FROM CONSOLE.
            ACCEPT WRK-NOTA1 FROM CONSOLE.
            ACCEPT WRK-NOTA2 FROM CONSOLE.
+           ACCEPT WRK-NOTA3 FROM CONSOLE.
+
        0200-PROCESSAR.
-             COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-             EVALUATE WRK-MEDIA
-               WHEN 10
-                 DISPLAY 'APROVADO - BONUS'
-               WHEN 6 THRU 9,9
-                 DISPLAY 'APROVADO'
-               WHEN 2 THRU 5,9
-                   DISPLAY 'RECUPERAÇÃO'
+      ****************MEDIA PONDERADA: PESO 2 / 3 / 5
+             COMPUTE WRK-MEDIA =
+               (WRK-NOTA1 * 2 + WRK-NOTA2 * 3 + WRK-NOTA3 * 5) / 10.
+             EVALUATE TRUE
+               WHEN WRK-MEDIA >= WRK-CFG-BONUS
+                 MOVE 'APROVADO - BONUS' TO WRK-RESULTADO
+               WHEN WRK-MEDIA >= WRK-CFG-APROV
+                 MOVE 'APROVADO' TO WRK-RESULTADO
+               WHEN WRK-MEDIA >= WRK-CFG-RECUP
+                 MOVE 'RECUPERAÇÃO' TO WRK-RESULTADO
                WHEN OTHER
-                   DISPLAY 'REPROVADO'
+                 MOVE 'REPROVADO' TO WRK-RESULTADO
              END-EVALUATE.
+             DISPLAY WRK-RESULTADO.
+             PERFORM 0210-GRAVA-HISTORICO.
+             PERFORM 0230-GRAVA-ALUNO.
+
+      *****************************************************
+      * VALIDA SE AS TRES NOTAS ESTAO NA FAIXA 0-10. FORA DAQUI
+      * NAO ENTRAM NO CALCULO DA MEDIA, SAO REJEITADAS
+      *****************************************************
+       0195-VALIDAR-NOTAS.
+           MOVE 'S' TO WRK-NOTA-OK.
+           IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10 OR WRK-NOTA3 > 10
+               MOVE 'N' TO WRK-NOTA-OK
+               MOVE 'NOTA FORA DA FAIXA 0-10' TO WRK-MOTIVO-REJ
+           END-IF.
+
+      *****************************************************
+      * GRAVA O RESULTADO DO ALUNO NO HISTORICO DE NOTAS,
+      * CHAVEADO POR NOME E DATA DE PROCESSAMENTO
+      *****************************************************
+       0210-GRAVA-HISTORICO.
+           MOVE WRK-MATRICULA TO NHI-MATRICULA.
+           MOVE WRK-NOME      TO NHI-NOME.
+           MOVE WRK-DATA-HOJE TO NHI-DATA.
+           MOVE WRK-NOTA1     TO NHI-NOTA1.
+           MOVE WRK-NOTA2     TO NHI-NOTA2.
+           MOVE WRK-NOTA3     TO NHI-NOTA3.
+           MOVE WRK-MEDIA     TO NHI-MEDIA.
+           MOVE WRK-RESULTADO TO NHI-RESULTADO.
+           WRITE NOTAHIST-REC.
+
+      *****************************************************
+      * GRAVA/ATUALIZA A SITUACAO MAIS RECENTE DO ALUNO NO
+      * MASTER INDEXADO ALUNO, CHAVEADO POR MATRICULA
+      *****************************************************
+       0230-GRAVA-ALUNO.
+           MOVE WRK-MATRICULA TO ALU-MATRICULA.
+           MOVE WRK-NOME      TO ALU-NOME.
+           MOVE WRK-NOTA1     TO ALU-NOTA1.
+           MOVE WRK-NOTA2     TO ALU-NOTA2.
+           MOVE WRK-NOTA3     TO ALU-NOTA3.
+           MOVE WRK-MEDIA     TO ALU-MEDIA.
+           MOVE WRK-RESULTADO TO ALU-RESULTADO.
+           MOVE WRK-DATA-HOJE TO ALU-DATA.
+           WRITE ALUNO-REC
+               INVALID KEY
+                   REWRITE ALUNO-REC
+           END-WRITE.
+
+      *****************************************************
+      * GRAVA O ALUNO COM NOTA FORA DA FAIXA NO TURMAREJ, COM
+      * O MOTIVO DA REJEICAO
+      *****************************************************
+       0220-GRAVA-REJEITO.
+           MOVE WRK-NOME      TO TRJ-NOME.
+           MOVE WRK-NOTA1     TO TRJ-NOTA1.
+           MOVE WRK-NOTA2     TO TRJ-NOTA2.
+           MOVE WRK-NOTA3     TO TRJ-NOTA3.
+           MOVE WRK-MOTIVO-REJ TO TRJ-MOTIVO.
+           WRITE TURMAREJ-REC.
+
        0300-FINALIZAR.
            DISPLAY '--------------------------'.
            DISPLAY 'FIM DE PROCESSAMENTO'.
+
+      *****************************************************
+      * MODO BATCH: PROCESSA UMA TURMA INTEIRA A PARTIR DO
+      * ARQUIVO TURMA, UM ALUNO POR REGISTRO
+      *****************************************************
+       0400-BATCH.
+           OPEN INPUT TURMA-FILE.
+           OPEN OUTPUT TURMARPT-FILE.
+           PERFORM 0430-REPORT-CABECALHO.
+           READ TURMA-FILE
+               AT END SET WRK-FIM-TURMA TO TRUE
+           END-READ.
+           PERFORM 0410-BATCH-UM-ALUNO UNTIL WRK-FIM-TURMA.
+           CLOSE TURMA-FILE.
+           PERFORM 0420-BATCH-RESUMO.
+           CLOSE TURMARPT-FILE.
+
+       0410-BATCH-UM-ALUNO.
+           ADD 1 TO WRK-QTD-ALUNOS.
+           MOVE TUR-MATRICULA TO WRK-MATRICULA.
+           MOVE TUR-NOME  TO WRK-NOME.
+           MOVE TUR-NOTA1 TO WRK-NOTA1.
+           MOVE TUR-NOTA2 TO WRK-NOTA2.
+           MOVE TUR-NOTA3 TO WRK-NOTA3.
+           PERFORM 0195-VALIDAR-NOTAS.
+           IF NOTAS-VALIDAS
+               PERFORM 0200-PROCESSAR
+               EVALUATE WRK-RESULTADO
+                   WHEN 'APROVADO - BONUS'
+                       ADD 1 TO WRK-QTD-BONUS
+                   WHEN 'APROVADO'
+                       ADD 1 TO WRK-QTD-APROV
+                   WHEN 'RECUPERAÇÃO'
+                       ADD 1 TO WRK-QTD-RECUP
+                   WHEN OTHER
+                       ADD 1 TO WRK-QTD-REPROV
+               END-EVALUATE
+               PERFORM 0440-REPORT-DETALHE
+           ELSE
+               ADD 1 TO WRK-QTD-REJ
+               PERFORM 0220-GRAVA-REJEITO
+           END-IF.
+           READ TURMA-FILE
+               AT END SET WRK-FIM-TURMA TO TRUE
+           END-READ.
+
+       0420-BATCH-RESUMO.
+           PERFORM 0450-REPORT-RODAPE.
+
+      *****************************************************
+      * RELATORIO PAGINADO DA TURMA (TURMARPT)
+      *****************************************************
+       0430-REPORT-CABECALHO.
+           ADD 1 TO WRK-NUM-PAGINA.
+           MOVE WRK-NUM-PAGINA TO WRK-RPT-PAGINA.
+           MOVE WRK-RPT-CABEC1 TO TURMARPT-REC.
+           WRITE TURMARPT-REC.
+           MOVE WRK-RPT-CABEC2 TO TURMARPT-REC.
+           WRITE TURMARPT-REC.
+           MOVE ALL '-' TO TURMARPT-REC.
+           WRITE TURMARPT-REC.
+           MOVE ZEROS TO WRK-RPT-LINHAS.
+
+       0440-REPORT-DETALHE.
+           IF WRK-RPT-LINHAS >= WRK-RPT-MAXLIN
+               PERFORM 0430-REPORT-CABECALHO
+           END-IF.
+           MOVE WRK-NOME      TO WRK-RPT-NOME.
+           MOVE WRK-NOTA1     TO WRK-RPT-NOTA1.
+           MOVE WRK-NOTA2     TO WRK-RPT-NOTA2.
+           MOVE WRK-NOTA3     TO WRK-RPT-NOTA3.
+           MOVE WRK-MEDIA     TO WRK-RPT-MEDIA.
+           MOVE WRK-RESULTADO TO WRK-RPT-RESULTADO.
+           MOVE WRK-RPT-LINHA TO TURMARPT-REC.
+           WRITE TURMARPT-REC.
+           ADD 1 TO WRK-RPT-LINHAS.
+
+       0450-REPORT-RODAPE.
+           MOVE ALL '-' TO TURMARPT-REC.
+           WRITE TURMARPT-REC.
+           MOVE SPACES TO TURMARPT-REC.
+           STRING 'ALUNOS PROCESSADOS.. ' WRK-QTD-ALUNOS
+               DELIMITED BY SIZE INTO TURMARPT-REC.
+           WRITE TURMARPT-REC.
+           MOVE SPACES TO TURMARPT-REC.
+           STRING 'APROVADO - BONUS.... ' WRK-QTD-BONUS
+               DELIMITED BY SIZE INTO TURMARPT-REC.
+           WRITE TURMARPT-REC.
+           MOVE SPACES TO TURMARPT-REC.
+           STRING 'APROVADO............ ' WRK-QTD-APROV
+               DELIMITED BY SIZE INTO TURMARPT-REC.
+           WRITE TURMARPT-REC.
+           MOVE SPACES TO TURMARPT-REC.
+           STRING 'RECUPERAÇÃO.......... ' WRK-QTD-RECUP
+               DELIMITED BY SIZE INTO TURMARPT-REC.
+           WRITE TURMARPT-REC.
+           MOVE SPACES TO TURMARPT-REC.
+           STRING 'REPROVADO............ ' WRK-QTD-REPROV
+               DELIMITED BY SIZE INTO TURMARPT-REC.
+           WRITE TURMARPT-REC.
+           MOVE SPACES TO TURMARPT-REC.
+           STRING 'REJEITADOS (NOTA INVALIDA) ' WRK-QTD-REJ
+               DELIMITED BY SIZE INTO TURMARPT-REC.
+           WRITE TURMARPT-REC.
+
+      *****************************************************
+      * CONSULTA DIRETA AO MASTER DE ALUNOS PELA MATRICULA,
+      * SEM PRECISAR VARRER O HISTORICO DE NOTAS. JUNTO COM A
+      * SITUACAO GRAVADA, MOSTRA HA QUANTOS DIAS O LANCAMENTO
+      * FOI FEITO E A RESPECTIVA FAIXA DE ANTIGUIDADE (AGING)
+      *****************************************************
+       0500-CONSULTAR-ALUNO.
+           DISPLAY 'MATRICULA DO ALUNO.. '.
+           ACCEPT WRK-MATRICULA FROM CONSOLE.
+           MOVE WRK-MATRICULA TO ALU-MATRICULA.
+           READ ALUNO-FILE
+               INVALID KEY
+                   DISPLAY 'ALUNO NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'NOME....... ' ALU-NOME
+                   DISPLAY 'NOTA 1..... ' ALU-NOTA1
+                   DISPLAY 'NOTA 2..... ' ALU-NOTA2
+                   DISPLAY 'NOTA 3..... ' ALU-NOTA3
+                   DISPLAY 'MEDIA...... ' ALU-MEDIA
+                   DISPLAY 'RESULTADO.. ' ALU-RESULTADO
+                   DISPLAY 'DATA....... ' ALU-DATA
+                   PERFORM 0510-CLASSIFICAR-AGING-ALUNO
+                   DISPLAY 'ANTIGUIDADE  ' WRK-IDADE-DIAS ' DIA(S)'
+                   DISPLAY 'FAIXA AGING. ' WRK-AGING-FAIXA
+           END-READ.
+
+      *****************************************************
+      * CALCULA, VIA A ROTINA COMUM DE IDADE EM DIAS DA
+      * CALPROC, HA QUANTOS DIAS O LANCAMENTO DO ALUNO (ALU-
+      * DATA) FOI FEITO EM RELACAO A HOJE (WRK-DATA-HOJE) E
+      * CLASSIFICA O RESULTADO EM WRK-AGING-FAIXA
+      *****************************************************
+       0510-CLASSIFICAR-AGING-ALUNO.
+           MOVE ALU-DATA TO WRK-ALU-DATA.
+           MOVE WRK-ALU-DIA  TO WRK-IDADE-DIA1.
+           MOVE WRK-ALU-MES  TO WRK-IDADE-MES1.
+           MOVE WRK-ALU-ANO  TO WRK-IDADE-ANO1.
+           MOVE WRK-HOJE-DIA TO WRK-IDADE-DIA2.
+           MOVE WRK-HOJE-MES TO WRK-IDADE-MES2.
+           MOVE WRK-HOJE-ANO TO WRK-IDADE-ANO2.
+           PERFORM 0600-CALCULAR-IDADE-DIAS.
+           PERFORM 0620-CLASSIFICAR-FAIXA-AGING.
+
+           COPY CALPROC.
