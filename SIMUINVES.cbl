@@ -7,36 +7,342 @@
       * (numero de meses) e taxa de correção mensal. Ao final,
       * receberemos o valor corrigido em tela.
       * DATA: 30/12/2019
+      * MANUTENCAO:
+      * 09/08/2026 GA - 0200-PROCESSAR IMPLEMENTADO: CALCULA A
+      *                 CORRECAO MES A MES SOBRE WRK-TAXA E IMPRIME
+      *                 O EXTRATO (SALDO ABERTURA/JUROS/SALDO FINAL)
+      *                 DE CADA MES ATE O VALOR CORRIGIDO FINAL.
+      * 09/08/2026 GA - INCLUIDO MODO COMPARATIVO: O MESMO VALOR E
+      *                 PRAZO PODEM SER SIMULADOS CONTRA ATE CINCO
+      *                 PRODUTOS (NOME+TAXA), IMPRIMINDO O VALOR
+      *                 FINAL DE CADA UM LADO A LADO.
+      * 09/08/2026 GA - INCLUIDA TAXA DE INFLACAO MENSAL NA SIMULACAO
+      *                 UNICA. ALEM DO VALOR NOMINAL, O EXTRATO PASSA
+      *                 A MOSTRAR O VALOR FINAL DEFLACIONADO (GANHO
+      *                 REAL), DESCONTANDO A INFLACAO ACUMULADA NO
+      *                 PERIODO.
+      * 09/08/2026 GA - INCLUIDO APORTE MENSAL OPCIONAL NA SIMULACAO
+      *                 UNICA. O APORTE E SOMADO AO SALDO NO INICIO
+      *                 DE CADA MES, ANTES DE APLICAR WRK-TAXA.
+      * 09/08/2026 GA - APLICADA A TABELA REGRESSIVA DE IMPOSTO DE
+      *                 RENDA SOBRE O GANHO NOMINAL DA SIMULACAO
+      *                 UNICA, CONFORME O PRAZO EM MESES, MOSTRANDO
+      *                 O VALOR LIQUIDO APOS O IR AO LADO DO BRUTO.
+      * 09/08/2026 GA - O EXTRATO MES A MES DA SIMULACAO UNICA DEIXOU
+      *                 DE SER UM DISPLAY CORRIDO NO CONSOLE: SAI EM
+      *                 ARQUIVO (EXTRATOINV), COM CABECALHO E UMA
+      *                 LINHA POR MES (SALDO DE ABERTURA, APORTE,
+      *                 JUROS DO MES E SALDO FINAL).
+      * 09/08/2026 GA - INCLUIDA MOEDA NA SIMULACAO UNICA (BRL OU USD).
+      *                 TODOS OS VALORES DIGITADOS E O EXTRATO SAO NA
+      *                 MOEDA ESCOLHIDA; QUANDO A MOEDA FOR USD, TAMBEM
+      *                 E PEDIDA A COTACAO DO DOLAR PARA MOSTRAR O
+      *                 EQUIVALENTE EM REAIS DO VALOR FINAL.
+      * 09/08/2026 GA - AO FINAL DA EXECUCAO, GRAVA UMA LINHA NO
+      *                 ARQUIVO DE CONTROLE OPSTAT (SIMULACOES
+      *                 PROCESSADAS, HORA DE INICIO E DE FIM), PARA A
+      *                 CONFERENCIA DIARIA DE QUE O JOB RODOU.
+      * 09/08/2026 GA - CORRIGIDO O CALCULO DO GANHO TRIBUTAVEL EM
+      *                 0240-CALCULAR-IMPOSTO-RENDA: QUANDO HA APORTE
+      *                 MENSAL, O GANHO AGORA DESCONTA DO SALDO FINAL
+      *                 TODO O PRINCIPAL APLICADO (VALOR INICIAL MAIS
+      *                 A SOMA DOS APORTES), NAO SO O VALOR INICIAL -
+      *                 ANTES OS APORTES ERAM COBRADOS DE IR COMO SE
+      *                 FOSSEM GANHO.
+      * 09/08/2026 GA - O NOME LOGICO DO ARQUIVO DE EXTRATO FOI
+      *                 ENCURTADO PARA EXTRINV (DDNAME DE ATE 8
+      *                 CARACTERES NA JCL DE PRODUCAO); O DSN E A
+      *                 JCL FORAM AJUSTADOS NO MESMO PASSO.
+      * 09/08/2026 GA - WRK-MODO-SIMUL E WRK-MOEDA PASSARAM A SER LIDOS
+      *                 COM ACCEPT SIMPLES (SEM FROM CONSOLE): NO JOB
+      *                 NOTURNO ESSES CAMPOS VEM DE CARTAO SYSIN, E
+      *                 ACCEPT FROM CONSOLE NO MVS E UM WTOR PARA O
+      *                 CONSOLE DO OPERADOR, NAO UMA LEITURA DE SYSIN -
+      *                 O JOB FICARIA PRESO ESPERANDO UMA RESPOSTA QUE
+      *                 NUNCA CHEGA.
       *************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRATOINV-FILE ASSIGN TO "EXTRINV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPSTAT-FILE ASSIGN TO "OPSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-OPS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRATOINV-FILE.
+       01  EXTRATOINV-REC           PIC X(80).
+
+       FD  OPSTAT-FILE.
+       COPY OPSTATFD.
+
        WORKING-STORAGE SECTION.
-           77 WRK-VALOR        PIC 9(08)V99 VALUE ZEROS.
-           77 WRK-MESES        PIC 9(03) VALUE ZEROS.
-           77 WRK-TAXA         PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-VALOR        PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-MESES        PIC 9(03) VALUE ZEROS.
+       77 WRK-TAXA         PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-SALDO        PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-SALDO-ANTER  PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-JUROS-MES    PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-MES-ATUAL    PIC 9(03) VALUE ZEROS.
+       77 WRK-MODO-SIMUL   PIC X(01) VALUE 'U'.
+           88 WRK-MODO-UNICA        VALUE 'U'.
+           88 WRK-MODO-COMPARATIVO  VALUE 'C'.
+       77 WRK-QTD-CENARIOS PIC 9(01) VALUE ZEROS.
+       01 WRK-TABELA-CENARIOS.
+           05 WRK-CENARIO OCCURS 5 TIMES INDEXED BY WRK-CEN-IDX.
+               10 WRK-CEN-NOME  PIC X(15).
+               10 WRK-CEN-TAXA  PIC 9(02)V99.
+               10 WRK-CEN-SALDO PIC 9(09)V99.
+       77 WRK-INFLACAO     PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-SALDO-REAL   PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-FATOR-INFLA  PIC 9(05)V9999 VALUE ZEROS.
+       77 WRK-APORTE-MES   PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-TOTAL-APORTES PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-ALIQUOTA-IR  PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-GANHO        PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-IMPOSTO-IR   PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-SALDO-LIQ    PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-MOEDA        PIC X(03) VALUE 'BRL'.
+           88 WRK-MOEDA-BRL         VALUE 'BRL'.
+           88 WRK-MOEDA-USD         VALUE 'USD'.
+       77 WRK-TAXA-CAMBIO  PIC 9(04)V9999 VALUE ZEROS.
+       77 WRK-SALDO-EQUIV  PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-OPS-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-HORA-INICIO  PIC 9(06) VALUE ZEROS.
+       77 WRK-HORA-FIM     PIC 9(06) VALUE ZEROS.
+       77 WRK-QTD-SIMUL    PIC 9(03) VALUE ZEROS.
+       01 WRK-EXT-CABEC1.
+           05 FILLER PIC X(04) VALUE 'MES '.
+           05 FILLER PIC X(15) VALUE 'ABERTURA'.
+           05 FILLER PIC X(13) VALUE 'APORTE'.
+           05 FILLER PIC X(15) VALUE 'JUROS MES'.
+           05 FILLER PIC X(15) VALUE 'FINAL'.
+       01 WRK-EXT-LINHA.
+           05 WRK-EXT-MES       PIC ZZ9.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 WRK-EXT-ABERTURA  PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-EXT-APORTE    PIC ZZZ.ZZ9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-EXT-JUROS     PIC ZZ.ZZZ.ZZ9,99.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WRK-EXT-FINAL     PIC ZZZ.ZZZ.ZZ9,99.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
+           ACCEPT WRK-HORA-INICIO FROM TIME.
            PERFORM 0100-INICIALIZAR.
 
-           IF WRK-VALOR > 0 AND WRK-MESES
-           PERFORM 0200-PROCESSAR.
+           IF WRK-MODO-COMPARATIVO
+               PERFORM 0500-COMPARATIVO
+               MOVE WRK-QTD-CENARIOS TO WRK-QTD-SIMUL
+           ELSE
+               IF WRK-VALOR > 0 AND WRK-MESES > 0
+                   PERFORM 0200-PROCESSAR
+                   MOVE 1 TO WRK-QTD-SIMUL
+               END-IF
+           END-IF.
 
            PERFORM 0300-FINALIZAR.
+           PERFORM 9000-GRAVAR-ESTATISTICA.
            STOP RUN.
 
+      *****************************************************
+      * GRAVA AO FINAL DA EXECUCAO UMA LINHA NO ARQUIVO DE
+      * CONTROLE OPSTAT, PARA A CONFERENCIA DIARIA DE QUE O
+      * JOB RODOU E QUANTAS SIMULACOES PROCESSOU
+      *****************************************************
+       9000-GRAVAR-ESTATISTICA.
+           ACCEPT WRK-HORA-FIM FROM TIME.
+           OPEN EXTEND OPSTAT-FILE.
+           IF WRK-OPS-STATUS NOT = '00'
+               OPEN OUTPUT OPSTAT-FILE
+               CLOSE OPSTAT-FILE
+               OPEN EXTEND OPSTAT-FILE
+           END-IF.
+           MOVE 'PROGCOB17'    TO OPS-PROGRAMA.
+           ACCEPT OPS-DATA FROM DATE YYYYMMDD.
+           MOVE WRK-HORA-INICIO TO OPS-HORA-INICIO.
+           MOVE WRK-HORA-FIM    TO OPS-HORA-FIM.
+           MOVE WRK-QTD-SIMUL   TO OPS-QTD-LIDOS.
+           MOVE WRK-QTD-SIMUL   TO OPS-QTD-GRAVADOS.
+           MOVE ZEROS           TO OPS-QTD-REJEITOS.
+           WRITE OPSTAT-REC.
+           CLOSE OPSTAT-FILE.
+
        0100-INICIALIZAR.
+           DISPLAY 'MODO (U=SIMULACAO UNICA  C=COMPARATIVO) ?'.
+           ACCEPT WRK-MODO-SIMUL.
            DISPLAY 'VALOR DO INVESTIMENTO.. '.
            ACCEPT WRK-VALOR.
            DISPLAY 'PERIODO DO INVESTIMENTO.. '.
            ACCEPT WRK-MESES.
-           DISPLAY 'TAXA DE CORREÇÃO MENSAL.. '.
-           ACCEPT WRK-TAXA.
+           IF WRK-MODO-COMPARATIVO
+               PERFORM 0110-LER-CENARIOS
+           ELSE
+               DISPLAY 'TAXA DE CORREÇÃO MENSAL.. '
+               ACCEPT WRK-TAXA
+               DISPLAY 'INFLACAO MENSAL ESTIMADA.. '
+               ACCEPT WRK-INFLACAO
+               DISPLAY 'APORTE MENSAL (ZERO SE NAO HOUVER).. '
+               ACCEPT WRK-APORTE-MES
+               DISPLAY 'MOEDA (BRL/USD).. '
+               ACCEPT WRK-MOEDA
+               IF WRK-MOEDA-USD
+                   DISPLAY 'COTACAO DO DOLAR (BRL POR USD).. '
+                   ACCEPT WRK-TAXA-CAMBIO
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * LE OS PRODUTOS (NOME+TAXA) A SEREM COMPARADOS NO
+      * MODO COMPARATIVO
+      *****************************************************
+       0110-LER-CENARIOS.
+           DISPLAY 'QUANTOS PRODUTOS DESEJA COMPARAR (1-5).. '.
+           ACCEPT WRK-QTD-CENARIOS.
+           PERFORM 0120-LER-UM-CENARIO
+               VARYING WRK-CEN-IDX FROM 1 BY 1
+               UNTIL WRK-CEN-IDX > WRK-QTD-CENARIOS.
 
+       0120-LER-UM-CENARIO.
+           DISPLAY 'NOME DO PRODUTO.. '.
+           ACCEPT WRK-CEN-NOME(WRK-CEN-IDX) FROM CONSOLE.
+           DISPLAY 'TAXA MENSAL DO PRODUTO.. '.
+           ACCEPT WRK-CEN-TAXA(WRK-CEN-IDX).
+
+      *****************************************************
+      * MONTA O EXTRATO MES A MES, APLICANDO WRK-TAXA SOBRE
+      * O SALDO DE CADA PERIODO ATE COMPLETAR WRK-MESES
+      *****************************************************
        0200-PROCESSAR.
+           MOVE WRK-VALOR TO WRK-SALDO.
+           MOVE ZEROS TO WRK-TOTAL-APORTES.
+           OPEN OUTPUT EXTRATOINV-FILE.
+           PERFORM 0220-IMPRIME-CABECALHO.
+           PERFORM 0210-PROCESSAR-UM-MES
+               VARYING WRK-MES-ATUAL FROM 1 BY 1
+               UNTIL WRK-MES-ATUAL > WRK-MESES.
+           CLOSE EXTRATOINV-FILE.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'MOEDA DA SIMULACAO.................: ' WRK-MOEDA.
+           DISPLAY 'VALOR CORRIGIDO FINAL (NOMINAL)...: ' WRK-SALDO.
+           IF WRK-INFLACAO > 0
+               PERFORM 0230-CALCULAR-VALOR-REAL
+               DISPLAY 'VALOR CORRIGIDO FINAL (REAL)......: '
+                   WRK-SALDO-REAL
+           END-IF.
+           PERFORM 0240-CALCULAR-IMPOSTO-RENDA.
+           DISPLAY 'ALIQUOTA DE IR APLICADA...........: '
+               WRK-ALIQUOTA-IR '%'.
+           DISPLAY 'IMPOSTO DE RENDA DEVIDO...........: ' WRK-IMPOSTO-IR.
+           DISPLAY 'VALOR LIQUIDO APOS IR.............: ' WRK-SALDO-LIQ.
+           IF WRK-MOEDA-USD AND WRK-TAXA-CAMBIO > 0
+               PERFORM 0250-CALCULAR-EQUIVALENTE-BRL
+               DISPLAY 'EQUIVALENTE EM BRL (VALOR LIQUIDO)..: '
+                   WRK-SALDO-EQUIV
+           END-IF.
+
+      *****************************************************
+      * DEFLACIONA O SALDO NOMINAL FINAL PELA INFLACAO
+      * MENSAL ACUMULADA NO PERIODO, OBTENDO O GANHO REAL
+      *****************************************************
+       0230-CALCULAR-VALOR-REAL.
+           COMPUTE WRK-FATOR-INFLA ROUNDED =
+               (1 + WRK-INFLACAO / 100) ** WRK-MESES.
+           COMPUTE WRK-SALDO-REAL ROUNDED =
+               WRK-SALDO / WRK-FATOR-INFLA.
+
+      *****************************************************
+      * APLICA A TABELA REGRESSIVA DE IMPOSTO DE RENDA SOBRE
+      * O GANHO NOMINAL, CONFORME O PRAZO EM MESES. O GANHO E
+      * O SALDO FINAL MENOS TODO O PRINCIPAL EFETIVAMENTE
+      * APLICADO (VALOR INICIAL MAIS A SOMA DOS APORTES
+      * MENSAIS) - NAO SO O VALOR INICIAL - OS APORTES MENSAIS
+      * NAO SAO TRIBUTADOS, SO O GANHO.
+      *****************************************************
+       0240-CALCULAR-IMPOSTO-RENDA.
+           EVALUATE TRUE
+               WHEN WRK-MESES <= 6
+                   MOVE 22,5 TO WRK-ALIQUOTA-IR
+               WHEN WRK-MESES <= 12
+                   MOVE 20,0 TO WRK-ALIQUOTA-IR
+               WHEN WRK-MESES <= 24
+                   MOVE 17,5 TO WRK-ALIQUOTA-IR
+               WHEN OTHER
+                   MOVE 15,0 TO WRK-ALIQUOTA-IR
+           END-EVALUATE.
+           COMPUTE WRK-GANHO =
+               WRK-SALDO - (WRK-VALOR + WRK-TOTAL-APORTES).
+           COMPUTE WRK-IMPOSTO-IR ROUNDED =
+               WRK-GANHO * WRK-ALIQUOTA-IR / 100.
+           COMPUTE WRK-SALDO-LIQ = WRK-SALDO - WRK-IMPOSTO-IR.
+
+      *****************************************************
+      * CONVERTE O VALOR LIQUIDO FINAL, SIMULADO EM USD, PARA
+      * O EQUIVALENTE EM BRL PELA COTACAO INFORMADA
+      *****************************************************
+       0250-CALCULAR-EQUIVALENTE-BRL.
+           COMPUTE WRK-SALDO-EQUIV ROUNDED =
+               WRK-SALDO-LIQ * WRK-TAXA-CAMBIO.
+
+       0210-PROCESSAR-UM-MES.
+           MOVE WRK-SALDO TO WRK-SALDO-ANTER.
+           ADD WRK-APORTE-MES TO WRK-SALDO.
+           ADD WRK-APORTE-MES TO WRK-TOTAL-APORTES.
+           COMPUTE WRK-JUROS-MES ROUNDED =
+               WRK-SALDO * WRK-TAXA / 100.
+           ADD WRK-JUROS-MES TO WRK-SALDO.
+           MOVE WRK-MES-ATUAL   TO WRK-EXT-MES.
+           MOVE WRK-SALDO-ANTER TO WRK-EXT-ABERTURA.
+           MOVE WRK-APORTE-MES  TO WRK-EXT-APORTE.
+           MOVE WRK-JUROS-MES   TO WRK-EXT-JUROS.
+           MOVE WRK-SALDO       TO WRK-EXT-FINAL.
+           MOVE WRK-EXT-LINHA   TO EXTRATOINV-REC.
+           WRITE EXTRATOINV-REC.
+
+       0220-IMPRIME-CABECALHO.
+           MOVE WRK-EXT-CABEC1 TO EXTRATOINV-REC.
+           WRITE EXTRATOINV-REC.
+           MOVE ALL '-' TO EXTRATOINV-REC.
+           WRITE EXTRATOINV-REC.
+
+      *****************************************************
+      * CALCULA O VALOR FINAL CORRIGIDO DE CADA PRODUTO
+      * CADASTRADO E IMPRIME O COMPARATIVO LADO A LADO
+      *****************************************************
+       0500-COMPARATIVO.
+           PERFORM 0510-CALCULAR-UM-CENARIO
+               VARYING WRK-CEN-IDX FROM 1 BY 1
+               UNTIL WRK-CEN-IDX > WRK-QTD-CENARIOS.
+           PERFORM 0520-IMPRIME-COMPARATIVO.
+
+       0510-CALCULAR-UM-CENARIO.
+           MOVE WRK-CEN-TAXA(WRK-CEN-IDX) TO WRK-TAXA.
+           MOVE WRK-VALOR TO WRK-SALDO.
+           PERFORM 0530-COMPOR-SALDO
+               VARYING WRK-MES-ATUAL FROM 1 BY 1
+               UNTIL WRK-MES-ATUAL > WRK-MESES.
+           MOVE WRK-SALDO TO WRK-CEN-SALDO(WRK-CEN-IDX).
+
+       0530-COMPOR-SALDO.
+           COMPUTE WRK-SALDO ROUNDED =
+               WRK-SALDO + (WRK-SALDO * WRK-TAXA / 100).
+
+       0520-IMPRIME-COMPARATIVO.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'COMPARATIVO DE PRODUTOS - VALOR FINAL CORRIGIDO'.
+           DISPLAY '-------------------------------------------------'.
+           PERFORM 0525-IMPRIME-UMA-LINHA
+               VARYING WRK-CEN-IDX FROM 1 BY 1
+               UNTIL WRK-CEN-IDX > WRK-QTD-CENARIOS.
 
+       0525-IMPRIME-UMA-LINHA.
+           DISPLAY WRK-CEN-NOME(WRK-CEN-IDX) '  '
+               WRK-CEN-SALDO(WRK-CEN-IDX).
 
        0300-FINALIZAR.
            DISPLAY '-----------------------'.
