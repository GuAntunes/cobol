@@ -5,28 +5,275 @@
       * AUTHOR: GUSTAVO ANTUNES
       * OBJETIVO: USO DO SINAL
       * DATA: 29/12/2019
+      * MANUTENCAO:
+      * 09/08/2026 GA - AMPLIADO PARA CALCULADORA DE QUATRO
+      *                 OPERACOES (SOMA, SUBTRACAO, MULTIPLICACAO
+      *                 E DIVISAO), COM TRATAMENTO DE ESTOURO
+      *                 (ON SIZE ERROR) E DE DIVISAO POR ZERO.
+      * 09/08/2026 GA - INCLUIDO MODO BATCH DE CONCILIACAO DE
+      *                 DEBITO/CREDITO, REAPROVEITANDO A LOGICA DE
+      *                 DIFERENCA LIQUIDA (SUBTRACAO) DO MODO
+      *                 INTERATIVO SOBRE UM ARQUIVO DE LANCAMENTOS,
+      *                 COM SALDO ACUMULADO E SINALIZACAO DE LOTE
+      *                 FORA DE BALANCO NO RELATORIO.
+      * 09/08/2026 GA - O RODAPE DO RELATORIO (0630-BATCH-RODAPE)
+      *                 PASSOU A MOVER QTD/TOTAIS/SALDO PARA CAMPOS
+      *                 EDITADOS (WRK-RPT-RODAPE) ANTES DO STRING,
+      *                 EM VEZ DE CONCATENAR OS CAMPOS NUMERICOS
+      *                 CRUS - EVITA DIGITOS SEM FORMATACAO E O
+      *                 OVERPUNCH DO SALDO NEGATIVO NA LINHA. O
+      *                 CAMPO EDITADO DE SALDO (NA LINHA E NO
+      *                 RODAPE) TAMBEM FOI AMPLIADO PARA 9 DIGITOS
+      *                 INTEIROS, CASANDO COM WRK-SALDO PIC S9(09).
       *************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-FILE ASSIGN TO "RECON"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECONRPT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-FILE.
+       01  RECON-REC.
+           05 REC-DEBITO    PIC 9(08)V99.
+           05 REC-CREDITO   PIC 9(08)V99.
+
+       FD  RECONRPT-FILE.
+       01  RECONRPT-REC     PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NUM1       PIC 9(02)  VALUE ZEROS.
-       77 WRK-NUM2       PIC 9(02)  VALUE ZEROS.
-       77 WRK-RESUL      PIC S9(04) VALUE ZEROS.
-       77 WRK-RESUL-ED   PIC -ZZ9   VALUE ZEROS.
+       77 WRK-NUM1          PIC 9(02)    VALUE ZEROS.
+       77 WRK-NUM2          PIC 9(02)    VALUE ZEROS.
+       77 WRK-RESUL-SOMA    PIC S9(04)   VALUE ZEROS.
+       77 WRK-RESUL-SOMA-ED PIC -ZZ9     VALUE ZEROS.
+       77 WRK-RESUL-SUB     PIC S9(04)   VALUE ZEROS.
+       77 WRK-RESUL-SUB-ED  PIC -ZZ9     VALUE ZEROS.
+       77 WRK-RESUL-MUL     PIC S9(04)   VALUE ZEROS.
+       77 WRK-RESUL-MUL-ED  PIC -ZZ9     VALUE ZEROS.
+       77 WRK-RESUL-DIV     PIC S9(04)V99 VALUE ZEROS.
+       77 WRK-RESUL-DIV-ED  PIC -ZZ9,99  VALUE ZEROS.
+       77 WRK-ESTOUROU      PIC 9(01)    VALUE ZEROS.
+           88 OCORREU-ESTOURO VALUE 1.
+
+       77 WRK-MODO          PIC X(01) VALUE 'I'.
+           88 WRK-MODO-BATCH      VALUE 'B'.
+           88 WRK-MODO-INTERATIVO VALUE 'I'.
+       77 WRK-EOF-RECON     PIC X(01) VALUE 'N'.
+           88 WRK-FIM-RECON       VALUE 'S'.
+       77 WRK-DEBITO        PIC 9(08)V99  VALUE ZEROS.
+       77 WRK-CREDITO       PIC 9(08)V99  VALUE ZEROS.
+       77 WRK-DIFERENCA     PIC S9(08)V99 VALUE ZEROS.
+       77 WRK-SALDO         PIC S9(09)V99 VALUE ZEROS.
+       77 WRK-TOT-DEBITO    PIC 9(09)V99  VALUE ZEROS.
+       77 WRK-TOT-CREDITO   PIC 9(09)V99  VALUE ZEROS.
+       77 WRK-QTD-LIDOS     PIC 9(05)     VALUE ZEROS.
+       77 WRK-LOTE-BATIDO   PIC X(01)     VALUE 'S'.
+           88 WRK-LOTE-BALANCEADO VALUE 'S'.
+
+       01 WRK-RPT-LINHA.
+           05 WRK-RPT-SEQ      PIC ZZZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WRK-RPT-DEBITO   PIC ZZZZZZZ9,99.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WRK-RPT-CREDITO  PIC ZZZZZZZ9,99.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WRK-RPT-DIFEREN  PIC -ZZZZZZZ9,99.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WRK-RPT-SALDO    PIC -ZZZZZZZZ9,99.
+
+       01 WRK-RPT-RODAPE.
+           05 WRK-ROD-QTD-ED      PIC ZZZZ9.
+           05 WRK-ROD-DEBITO-ED   PIC ZZZZZZZZ9,99.
+           05 WRK-ROD-CREDITO-ED  PIC ZZZZZZZZ9,99.
+           05 WRK-ROD-SALDO-ED    PIC -ZZZZZZZZ9,99.
 
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-MODO-BATCH
+               PERFORM 0600-BATCH
+           ELSE
+               PERFORM 0200-INTERATIVO
+           END-IF.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           DISPLAY 'MODO (I)NTERATIVO OU (B)ATCH.. '.
+           ACCEPT WRK-MODO FROM CONSOLE.
+
+       0200-INTERATIVO.
+           PERFORM 0210-LER-OPERANDOS.
+           PERFORM 0220-SOMAR.
+           PERFORM 0230-SUBTRAIR.
+           PERFORM 0240-MULTIPLICAR.
+           PERFORM 0250-DIVIDIR.
+
+       0210-LER-OPERANDOS.
            ACCEPT WRK-NUM1 FROM CONSOLE.
            ACCEPT WRK-NUM2 FROM CONSOLE.
            DISPLAY '--------------------------'.
            DISPLAY 'NUMERO 1.. ' WRK-NUM1.
            DISPLAY 'NUMERO 2.. ' WRK-NUM2.
-      ******************SUBTRAÇÃO
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'SUBTRAÇÃO.. ' WRK-RESUL.
-           DISPLAY 'SUBTRAÇÃO.. ' WRK-RESUL-ED.
 
-           STOP RUN.
+      ******************SOMA
+       0220-SOMAR.
+           MOVE 0 TO WRK-ESTOUROU.
+           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RESUL-SOMA
+               ON SIZE ERROR
+                   MOVE 1 TO WRK-ESTOUROU
+           END-ADD.
+           IF OCORREU-ESTOURO
+               DISPLAY 'SOMA.. ESTOURO DE CAPACIDADE'
+           ELSE
+               MOVE WRK-RESUL-SOMA TO WRK-RESUL-SOMA-ED
+               DISPLAY 'SOMA.. ' WRK-RESUL-SOMA-ED
+           END-IF.
+
+      ******************SUBTRACAO
+       0230-SUBTRAIR.
+           MOVE 0 TO WRK-ESTOUROU.
+           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL-SUB
+               ON SIZE ERROR
+                   MOVE 1 TO WRK-ESTOUROU
+           END-SUBTRACT.
+           IF OCORREU-ESTOURO
+               DISPLAY 'SUBTRACAO.. ESTOURO DE CAPACIDADE'
+           ELSE
+               MOVE WRK-RESUL-SUB TO WRK-RESUL-SUB-ED
+               DISPLAY 'SUBTRACAO.. ' WRK-RESUL-SUB-ED
+           END-IF.
+
+      ******************MULTIPLICACAO
+       0240-MULTIPLICAR.
+           MOVE 0 TO WRK-ESTOUROU.
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL-MUL
+               ON SIZE ERROR
+                   MOVE 1 TO WRK-ESTOUROU
+           END-MULTIPLY.
+           IF OCORREU-ESTOURO
+               DISPLAY 'MULTIPLICACAO.. ESTOURO DE CAPACIDADE'
+           ELSE
+               MOVE WRK-RESUL-MUL TO WRK-RESUL-MUL-ED
+               DISPLAY 'MULTIPLICACAO.. ' WRK-RESUL-MUL-ED
+           END-IF.
+
+      ******************DIVISAO
+       0250-DIVIDIR.
+           IF WRK-NUM2 = 0
+               DISPLAY 'DIVISAO.. NAO E POSSIVEL DIVIDIR POR ZERO'
+           ELSE
+               MOVE 0 TO WRK-ESTOUROU
+               DIVIDE WRK-NUM1 BY WRK-NUM2
+                   GIVING WRK-RESUL-DIV ROUNDED
+                   ON SIZE ERROR
+                       MOVE 1 TO WRK-ESTOUROU
+               END-DIVIDE
+               IF OCORREU-ESTOURO
+                   DISPLAY 'DIVISAO.. ESTOURO DE CAPACIDADE'
+               ELSE
+                   MOVE WRK-RESUL-DIV TO WRK-RESUL-DIV-ED
+                   DISPLAY 'DIVISAO.. ' WRK-RESUL-DIV-ED
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * CONCILIACAO EM LOTE DE LANCAMENTOS DE DEBITO/CREDITO,
+      * APLICANDO A MESMA LOGICA DE DIFERENCA LIQUIDA (SUBTRACAO)
+      * DO MODO INTERATIVO A CADA PAR DEBITO/CREDITO DO ARQUIVO,
+      * COM SALDO ACUMULADO E CONTROLE DE LOTE FORA DE BALANCO
+      *****************************************************
+       0600-BATCH.
+           OPEN INPUT RECON-FILE.
+           OPEN OUTPUT RECONRPT-FILE.
+           PERFORM 0610-BATCH-CABECALHO.
+           READ RECON-FILE
+               AT END SET WRK-FIM-RECON TO TRUE
+           END-READ.
+           PERFORM 0620-BATCH-UMA-TRANSACAO UNTIL WRK-FIM-RECON.
+           PERFORM 0630-BATCH-RODAPE.
+           CLOSE RECON-FILE.
+           CLOSE RECONRPT-FILE.
+
+       0610-BATCH-CABECALHO.
+           MOVE SPACES TO RECONRPT-REC.
+           MOVE 'RELATORIO DE CONCILIACAO DE DEBITO/CREDITO'
+               TO RECONRPT-REC.
+           WRITE RECONRPT-REC.
+           MOVE ALL '-' TO RECONRPT-REC.
+           WRITE RECONRPT-REC.
+           MOVE SPACES TO RECONRPT-REC.
+           STRING 'SEQ    DEBITO        CREDITO       DIFERENCA'
+               '     SALDO ACUMULADO' DELIMITED BY SIZE
+               INTO RECONRPT-REC.
+           WRITE RECONRPT-REC.
+           MOVE ALL '-' TO RECONRPT-REC.
+           WRITE RECONRPT-REC.
+
+       0620-BATCH-UMA-TRANSACAO.
+           ADD 1 TO WRK-QTD-LIDOS.
+           MOVE REC-DEBITO  TO WRK-DEBITO.
+           MOVE REC-CREDITO TO WRK-CREDITO.
+           SUBTRACT WRK-CREDITO FROM WRK-DEBITO
+               GIVING WRK-DIFERENCA
+               ON SIZE ERROR
+                   DISPLAY 'LANCAMENTO ' WRK-QTD-LIDOS
+                       ' - ESTOURO DE CAPACIDADE NA DIFERENCA'
+           END-SUBTRACT.
+           ADD WRK-DIFERENCA TO WRK-SALDO.
+           ADD WRK-DEBITO    TO WRK-TOT-DEBITO.
+           ADD WRK-CREDITO   TO WRK-TOT-CREDITO.
+           PERFORM 0625-BATCH-LINHA-RELATORIO.
+           READ RECON-FILE
+               AT END SET WRK-FIM-RECON TO TRUE
+           END-READ.
+
+       0625-BATCH-LINHA-RELATORIO.
+           MOVE WRK-QTD-LIDOS  TO WRK-RPT-SEQ.
+           MOVE WRK-DEBITO     TO WRK-RPT-DEBITO.
+           MOVE WRK-CREDITO    TO WRK-RPT-CREDITO.
+           MOVE WRK-DIFERENCA  TO WRK-RPT-DIFEREN.
+           MOVE WRK-SALDO      TO WRK-RPT-SALDO.
+           MOVE WRK-RPT-LINHA  TO RECONRPT-REC.
+           WRITE RECONRPT-REC.
+
+       0630-BATCH-RODAPE.
+           MOVE 'S' TO WRK-LOTE-BATIDO.
+           IF WRK-SALDO NOT = 0
+               MOVE 'N' TO WRK-LOTE-BATIDO
+           END-IF.
+           MOVE ALL '-' TO RECONRPT-REC.
+           WRITE RECONRPT-REC.
+           MOVE SPACES TO RECONRPT-REC.
+           MOVE WRK-QTD-LIDOS  TO WRK-ROD-QTD-ED.
+           STRING 'LANCAMENTOS LIDOS.... ' WRK-ROD-QTD-ED
+               DELIMITED BY SIZE INTO RECONRPT-REC.
+           WRITE RECONRPT-REC.
+           MOVE SPACES TO RECONRPT-REC.
+           MOVE WRK-TOT-DEBITO TO WRK-ROD-DEBITO-ED.
+           STRING 'TOTAL DEBITO......... ' WRK-ROD-DEBITO-ED
+               DELIMITED BY SIZE INTO RECONRPT-REC.
+           WRITE RECONRPT-REC.
+           MOVE SPACES TO RECONRPT-REC.
+           MOVE WRK-TOT-CREDITO TO WRK-ROD-CREDITO-ED.
+           STRING 'TOTAL CREDITO......... ' WRK-ROD-CREDITO-ED
+               DELIMITED BY SIZE INTO RECONRPT-REC.
+           WRITE RECONRPT-REC.
+           MOVE SPACES TO RECONRPT-REC.
+           MOVE WRK-SALDO      TO WRK-ROD-SALDO-ED.
+           STRING 'SALDO FINAL DO LOTE... ' WRK-ROD-SALDO-ED
+               DELIMITED BY SIZE INTO RECONRPT-REC.
+           WRITE RECONRPT-REC.
+           MOVE SPACES TO RECONRPT-REC.
+           IF WRK-LOTE-BALANCEADO
+               STRING 'SITUACAO DO LOTE...... BATIDO (OK)'
+                   DELIMITED BY SIZE INTO RECONRPT-REC
+           ELSE
+               STRING 'SITUACAO DO LOTE...... FORA DE BALANCO'
+                   DELIMITED BY SIZE INTO RECONRPT-REC
+           END-IF.
+           WRITE RECONRPT-REC.
