@@ -5,22 +5,585 @@
       * AUTHOR: GUSTAVO ANTUNES
       * OBJETIVO: RECEBER NOME E CPF E IMPRIMIR FORMATADO
       * DATA: 29/12/2019
+      * MANUTENCAO:
+      * 09/08/2026 GA - INCLUIDA VALIDACAO DO DIGITO VERIFICADOR DO
+      *                 CPF ANTES DE FORMATAR E EXIBIR. CPF COM
+      *                 DIGITO QUE NAO CONFERE E REJEITADO.
+      * 09/08/2026 GA - INCLUIDO MODO BATCH, VALIDANDO UM ARQUIVO DE
+      *                 CADASTRO (NOME+CPF) E EMITINDO RELATORIO
+      *                 CPFRPT COM O RESULTADO DE CADA REGISTRO.
+      * 09/08/2026 GA - INCLUIDO SUPORTE A CNPJ (PESSOA JURIDICA) AO
+      *                 LADO DO CPF. O CADASTRO PASSOU A TRAZER O
+      *                 TIPO DE DOCUMENTO (F=CPF  J=CNPJ) E O MODO
+      *                 INTERATIVO PASSOU A PERGUNTAR O TIPO ANTES DE
+      *                 PEDIR O NUMERO.
+      * 09/08/2026 GA - EXIBICAO PASSOU A SER MASCARADA POR PADRAO
+      *                 (LGPD), MOSTRANDO APENAS PARTE DO NUMERO DO
+      *                 DOCUMENTO. O NUMERO COMPLETO SO APARECE SE O
+      *                 OPERADOR PEDIR EXPLICITAMENTE.
+      * 09/08/2026 GA - TRILHA DE AUDITORIA: TODA VALIDACAO (SEJA
+      *                 INTERATIVA OU UM REGISTRO DO LOTE) GRAVA UMA
+      *                 LINHA NO ARQUIVO CPFAUDIT COM OPERADOR/JOB,
+      *                 DATA, HORA, DOCUMENTO E RESULTADO, PARA
+      *                 ATENDER A COMPROVACAO DE QUEM VALIDOU CADA
+      *                 CPF/CNPJ E QUANDO.
+      * 09/08/2026 GA - AO FINAL DA EXECUCAO (INTERATIVA OU BATCH),
+      *                 GRAVA UMA LINHA NO ARQUIVO DE CONTROLE OPSTAT
+      *                 COM OS TOTAIS DE VALIDOS/INVALIDOS E A HORA DE
+      *                 INICIO E DE FIM, PARA A CONFERENCIA DIARIA DE
+      *                 QUE O JOB RODOU.
+      * 09/08/2026 GA - PASSOU A CONSULTAR O MASTER DE CLIENTES
+      *                 (ARQUIVO CLIENTE, CHAVEADO PELO DOCUMENTO) NO
+      *                 MODO INTERATIVO: SE O DOCUMENTO JA ESTIVER
+      *                 CADASTRADO O NOME VEM DO MASTER EM VEZ DE SER
+      *                 REDIGITADO; SE NAO ESTIVER, O NOME INFORMADO E
+      *                 GRAVADO NO MASTER PARA AS PROXIMAS EXECUCOES.
+      *                 O MODO BATCH TAMBEM ATUALIZA O MASTER A PARTIR
+      *                 DO CADASTRO PROCESSADO.
+      * 09/08/2026 GA - A GRAVACAO/ATUALIZACAO NO MASTER DE CLIENTES
+      *                 (INTERATIVO E BATCH) SO ACONTECE SE O
+      *                 DOCUMENTO PASSAR NA VALIDACAO DO DIGITO
+      *                 VERIFICADOR - ANTES ERA FEITA ANTES DA
+      *                 VALIDACAO RODAR, GRAVANDO CPF/CNPJ INVALIDO
+      *                 NO MASTER.
+      * 09/08/2026 GA - WRK-MODO, WRK-LGPD-MODO E WRK-OPERADOR PASSARAM
+      *                 A SER LIDOS COM ACCEPT SIMPLES (SEM FROM
+      *                 CONSOLE): NO JOB NOTURNO ESSES CAMPOS VEM DE
+      *                 CARTAO SYSIN, E ACCEPT FROM CONSOLE NO MVS E UM
+      *                 WTOR PARA O CONSOLE DO OPERADOR, NAO UMA LEITURA
+      *                 DE SYSIN - O JOB FICARIA PRESO ESPERANDO UMA
+      *                 RESPOSTA QUE NUNCA CHEGA.
       *************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-FILE ASSIGN TO "CADASTRO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CPFRPT-FILE ASSIGN TO "CPFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CPFAUDIT-FILE ASSIGN TO "CPFAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUD-STATUS.
+           SELECT OPSTAT-FILE ASSIGN TO "OPSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-OPS-STATUS.
+           SELECT CLIENTE-FILE ASSIGN TO "CLIENTE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-DOC
+               FILE STATUS IS WRK-CLI-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO-FILE.
+       01  CADASTRO-REC.
+           05 CAD-NOME       PIC X(20).
+           05 CAD-TIPO-DOC   PIC X(01).
+           05 CAD-DOC        PIC 9(14).
+
+       FD  CPFRPT-FILE.
+       01  CPFRPT-REC.
+           05 RPT-NOME       PIC X(20).
+           05 FILLER         PIC X(02).
+           05 RPT-TIPO       PIC X(04).
+           05 FILLER         PIC X(02).
+           05 RPT-DOC-ED     PIC X(18).
+           05 FILLER         PIC X(02).
+           05 RPT-STATUS     PIC X(18).
+
+       FD  CPFAUDIT-FILE.
+       01  CPFAUDIT-REC.
+           05 AUD-OPERADOR   PIC X(08).
+           05 FILLER         PIC X(01).
+           05 AUD-DATA       PIC 9(08).
+           05 FILLER         PIC X(01).
+           05 AUD-HORA       PIC 9(06).
+           05 FILLER         PIC X(01).
+           05 AUD-TIPO       PIC X(04).
+           05 FILLER         PIC X(01).
+           05 AUD-DOC        PIC X(14).
+           05 FILLER         PIC X(01).
+           05 AUD-RESULTADO  PIC X(08).
+
+       FD  OPSTAT-FILE.
+       COPY OPSTATFD.
+
+       FD  CLIENTE-FILE.
+           COPY CLIENTFD.
        WORKING-STORAGE SECTION.
+       77 WRK-MODO       PIC X(01) VALUE 'I'.
+           88 WRK-MODO-BATCH      VALUE 'B'.
+           88 WRK-MODO-INTERATIVO VALUE 'I'.
+       77 WRK-EOF-CAD    PIC X(01) VALUE 'N'.
+           88 WRK-FIM-CAD         VALUE 'S'.
+       77 WRK-QTD-VALIDOS   PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-INVALIDOS PIC 9(05) VALUE ZEROS.
        77 WRK-NOME       PIC X(20) VALUE SPACES.
-       77 WRK-CPF        PIC 9(11) VALUE ZEROS.
-       77 WRK-CPF-ED PIC ZZZ.ZZZ.ZZZ/99 VALUE ZEROS.
+       77 WRK-TIPO-DOC   PIC X(01) VALUE 'F'.
+           88 DOC-CPF            VALUE 'F'.
+           88 DOC-CNPJ           VALUE 'J'.
+       01 WRK-CPF-GRUPO.
+           05 WRK-CPF        PIC 9(11) VALUE ZEROS.
+       01 WRK-CPF-DIGITOS REDEFINES WRK-CPF-GRUPO.
+           05 WRK-CPF-DIG    PIC 9 OCCURS 11 TIMES.
+       77 WRK-CPF-ED     PIC ZZZ.ZZZ.ZZZ/99 VALUE ZEROS.
+       01 WRK-CNPJ-GRUPO.
+           05 WRK-CNPJ       PIC 9(14) VALUE ZEROS.
+       01 WRK-CNPJ-DIGITOS REDEFINES WRK-CNPJ-GRUPO.
+           05 WRK-CNPJ-DIG   PIC 9 OCCURS 14 TIMES.
+       77 WRK-CNPJ-ED    PIC X(18) VALUE SPACES.
+       77 WRK-CPF-MASC   PIC X(14) VALUE SPACES.
+       77 WRK-CNPJ-MASC  PIC X(18) VALUE SPACES.
+       77 WRK-LGPD-MODO  PIC X(01) VALUE 'M'.
+           88 LGPD-MASCARADO     VALUE 'M'.
+           88 LGPD-COMPLETO      VALUE 'C'.
+       77 WRK-CPF-OK     PIC X(01) VALUE 'N'.
+           88 CPF-VALIDO         VALUE 'S'.
+       77 WRK-IDX        PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA1      PIC 9(04) VALUE ZEROS.
+       77 WRK-SOMA2      PIC 9(04) VALUE ZEROS.
+       77 WRK-QUOCIENTE  PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO      PIC 9(02) VALUE ZEROS.
+       77 WRK-DV1        PIC 9(01) VALUE ZEROS.
+       77 WRK-DV2        PIC 9(01) VALUE ZEROS.
+       77 WRK-CNPJ-PESO  PIC 9(02) VALUE ZEROS.
+       77 WRK-CNPJ-AUX   PIC 9(02) VALUE ZEROS.
+       77 WRK-OPERADOR   PIC X(08) VALUE SPACES.
+       77 WRK-AUD-DATA   PIC 9(08) VALUE ZEROS.
+       77 WRK-AUD-HORA   PIC 9(06) VALUE ZEROS.
+       77 WRK-AUD-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-OPS-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-HORA-INICIO PIC 9(06) VALUE ZEROS.
+       77 WRK-HORA-FIM     PIC 9(06) VALUE ZEROS.
+       77 WRK-CLI-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-CLI-DOC-AUX PIC 9(14) VALUE ZEROS.
+       77 WRK-CLI-ACHOU   PIC X(01) VALUE 'N'.
+           88 CLIENTE-ACHOU       VALUE 'S'.
 
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-CPF FROM CONSOLE.
-           MOVE WRK-CPF TO WRK-CPF-ED.
-      ****************MOSTRA DADOS
-           DISPLAY 'NOME ' WRK-NOME.
-           DISPLAY 'CPF ' WRK-CPF-ED.
+       0001-PRINCIPAL.
+           ACCEPT WRK-HORA-INICIO FROM TIME.
+           MOVE ZEROS TO WRK-QTD-VALIDOS WRK-QTD-INVALIDOS.
+           PERFORM 0050-ESCOLHER-MODO.
+           PERFORM 0055-ESCOLHER-EXIBICAO.
+           PERFORM 0060-IDENTIFICAR-OPERADOR.
+           PERFORM 0065-ABRIR-AUDITORIA.
+           PERFORM 0068-ABRIR-CLIENTES.
+           IF WRK-MODO-BATCH
+               PERFORM 0400-BATCH
+           ELSE
+               PERFORM 0045-ESCOLHER-TIPO-DOC
+               PERFORM 0100-INICIALIZAR
+               IF DOC-CPF
+                   PERFORM 0200-VALIDAR-CPF
+               ELSE
+                   PERFORM 0250-VALIDAR-CNPJ
+               END-IF
+               IF CPF-VALIDO
+                   IF NOT CLIENTE-ACHOU
+                       PERFORM 0104-INCLUIR-CLIENTE
+                   END-IF
+                   ADD 1 TO WRK-QTD-VALIDOS
+               ELSE
+                   ADD 1 TO WRK-QTD-INVALIDOS
+               END-IF
+               PERFORM 0300-EXIBIR
+               PERFORM 0500-GRAVAR-AUDITORIA
+           END-IF.
+           CLOSE CPFAUDIT-FILE.
+           CLOSE CLIENTE-FILE.
+           PERFORM 9000-GRAVAR-ESTATISTICA.
            STOP RUN.
+
+      *****************************************************
+      * GRAVA AO FINAL DA EXECUCAO UMA LINHA NO ARQUIVO DE
+      * CONTROLE OPSTAT, PARA A CONFERENCIA DIARIA DE QUE O
+      * JOB RODOU E QUANTOS DOCUMENTOS PROCESSOU
+      *****************************************************
+       9000-GRAVAR-ESTATISTICA.
+           ACCEPT WRK-HORA-FIM FROM TIME.
+           OPEN EXTEND OPSTAT-FILE.
+           IF WRK-OPS-STATUS NOT = '00'
+               OPEN OUTPUT OPSTAT-FILE
+               CLOSE OPSTAT-FILE
+               OPEN EXTEND OPSTAT-FILE
+           END-IF.
+           MOVE 'PROGCPF'      TO OPS-PROGRAMA.
+           ACCEPT OPS-DATA FROM DATE YYYYMMDD.
+           MOVE WRK-HORA-INICIO TO OPS-HORA-INICIO.
+           MOVE WRK-HORA-FIM    TO OPS-HORA-FIM.
+           COMPUTE OPS-QTD-LIDOS = WRK-QTD-VALIDOS + WRK-QTD-INVALIDOS.
+           MOVE WRK-QTD-VALIDOS   TO OPS-QTD-GRAVADOS.
+           MOVE WRK-QTD-INVALIDOS TO OPS-QTD-REJEITOS.
+           WRITE OPSTAT-REC.
+           CLOSE OPSTAT-FILE.
+
+       0050-ESCOLHER-MODO.
+           DISPLAY 'MODO (I=INTERATIVO  B=BATCH) ?'.
+           ACCEPT WRK-MODO.
+
+       0055-ESCOLHER-EXIBICAO.
+           DISPLAY 'EXIBICAO DO DOCUMENTO (M=MASCARADA C=COMPLETA) ?'.
+           ACCEPT WRK-LGPD-MODO.
+
+       0060-IDENTIFICAR-OPERADOR.
+           DISPLAY 'OPERADOR/JOB (PARA A TRILHA DE AUDITORIA) ?'.
+           ACCEPT WRK-OPERADOR.
+
+      *****************************************************
+      * ABRE A TRILHA DE AUDITORIA EM MODO EXTEND (ACRESCENTA
+      * AO FINAL). SE O ARQUIVO AINDA NAO EXISTIR (PRIMEIRA
+      * EXECUCAO), CRIA-O ANTES DE REABRIR EM MODO EXTEND
+      *****************************************************
+       0065-ABRIR-AUDITORIA.
+           OPEN EXTEND CPFAUDIT-FILE.
+           IF WRK-AUD-STATUS NOT = '00'
+               OPEN OUTPUT CPFAUDIT-FILE
+               CLOSE CPFAUDIT-FILE
+               OPEN EXTEND CPFAUDIT-FILE
+           END-IF.
+
+       0045-ESCOLHER-TIPO-DOC.
+           DISPLAY 'TIPO DE DOCUMENTO (F=CPF  J=CNPJ) ?'.
+           ACCEPT WRK-TIPO-DOC FROM CONSOLE.
+
+      *****************************************************
+      * ABRE O MASTER DE CLIENTES EM MODO I-O (LEITURA E
+      * GRAVACAO). SE O ARQUIVO AINDA NAO EXISTIR (PRIMEIRA
+      * EXECUCAO), CRIA-O ANTES DE REABRIR EM MODO I-O
+      *****************************************************
+       0068-ABRIR-CLIENTES.
+           OPEN I-O CLIENTE-FILE.
+           IF WRK-CLI-STATUS NOT = '00'
+               OPEN OUTPUT CLIENTE-FILE
+               CLOSE CLIENTE-FILE
+               OPEN I-O CLIENTE-FILE
+           END-IF.
+
+      *****************************************************
+      * NO MODO INTERATIVO, PERGUNTA SO O DOCUMENTO E CONSULTA
+      * O MASTER DE CLIENTES POR ELE. SE O CLIENTE JA ESTIVER
+      * CADASTRADO O NOME VEM DO MASTER (NAO E REDIGITADO); SE
+      * NAO ESTIVER, PEDE O NOME E GRAVA UM NOVO REGISTRO
+      *****************************************************
+       0100-INICIALIZAR.
+           IF DOC-CPF
+               DISPLAY 'CPF ?'
+               ACCEPT WRK-CPF FROM CONSOLE
+               MOVE WRK-CPF TO WRK-CPF-ED
+               MOVE WRK-CPF TO WRK-CLI-DOC-AUX
+           ELSE
+               DISPLAY 'CNPJ ?'
+               ACCEPT WRK-CNPJ FROM CONSOLE
+               PERFORM 0260-FORMATAR-CNPJ
+               MOVE WRK-CNPJ TO WRK-CLI-DOC-AUX
+           END-IF.
+           PERFORM 0102-CONSULTAR-CLIENTE.
+           IF CLIENTE-ACHOU
+               MOVE CLI-NOME TO WRK-NOME
+               DISPLAY 'CLIENTE JA CADASTRADO: ' WRK-NOME
+           ELSE
+               DISPLAY 'CLIENTE NOVO - NOME ?'
+               ACCEPT WRK-NOME FROM CONSOLE
+           END-IF.
+
+      *****************************************************
+      * BUSCA O CLIENTE NO MASTER PELO DOCUMENTO (CPF OU CNPJ)
+      *****************************************************
+       0102-CONSULTAR-CLIENTE.
+           MOVE 'N' TO WRK-CLI-ACHOU.
+           MOVE WRK-CLI-DOC-AUX TO CLI-DOC.
+           READ CLIENTE-FILE
+               INVALID KEY
+                   MOVE 'N' TO WRK-CLI-ACHOU
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-CLI-ACHOU
+           END-READ.
+
+      *****************************************************
+      * GRAVA NO MASTER DE CLIENTES UM DOCUMENTO QUE AINDA NAO
+      * ESTAVA CADASTRADO
+      *****************************************************
+       0104-INCLUIR-CLIENTE.
+           MOVE SPACES TO CLIENTE-REC.
+           MOVE WRK-CLI-DOC-AUX TO CLI-DOC.
+           MOVE WRK-TIPO-DOC    TO CLI-TIPO-DOC.
+           MOVE WRK-NOME        TO CLI-NOME.
+           ACCEPT CLI-DATA-CAD FROM DATE YYYYMMDD.
+           WRITE CLIENTE-REC
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+      *****************************************************
+      * ATUALIZA (OU INCLUI) NO MASTER DE CLIENTES O NOME DO
+      * DOCUMENTO PROCESSADO NO LOTE, PARA QUE FIQUE DISPONIVEL
+      * PARA CONSULTA NAS PROXIMAS EXECUCOES INTERATIVAS
+      *****************************************************
+       0106-ATUALIZAR-CLIENTE-BATCH.
+           MOVE WRK-CLI-DOC-AUX TO CLI-DOC.
+           READ CLIENTE-FILE
+               INVALID KEY
+                   PERFORM 0104-INCLUIR-CLIENTE
+               NOT INVALID KEY
+                   MOVE WRK-NOME TO CLI-NOME
+                   REWRITE CLIENTE-REC
+                       INVALID KEY
+                           CONTINUE
+                   END-REWRITE
+           END-READ.
+
+      *****************************************************
+      * VALIDA OS DOIS DIGITOS VERIFICADORES DO CPF PELO
+      * MODULO 11, CONFORME A RECEITA FEDERAL
+      *****************************************************
+       0200-VALIDAR-CPF.
+           MOVE ZEROS TO WRK-SOMA1 WRK-SOMA2.
+           MOVE 'N' TO WRK-CPF-OK.
+           PERFORM 2010-SOMA-DV1
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 9.
+           DIVIDE WRK-SOMA1 BY 11
+               GIVING WRK-QUOCIENTE REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DV1
+           ELSE
+               COMPUTE WRK-DV1 = 11 - WRK-RESTO
+           END-IF.
+           IF WRK-DV1 = WRK-CPF-DIG(10)
+               PERFORM 2020-SOMA-DV2
+                   VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 10
+               DIVIDE WRK-SOMA2 BY 11
+                   GIVING WRK-QUOCIENTE REMAINDER WRK-RESTO
+               IF WRK-RESTO < 2
+                   MOVE 0 TO WRK-DV2
+               ELSE
+                   COMPUTE WRK-DV2 = 11 - WRK-RESTO
+               END-IF
+               IF WRK-DV2 = WRK-CPF-DIG(11)
+                   SET CPF-VALIDO TO TRUE
+               END-IF
+           END-IF.
+
+       2010-SOMA-DV1.
+           COMPUTE WRK-SOMA1 =
+               WRK-SOMA1 + WRK-CPF-DIG(WRK-IDX) * (11 - WRK-IDX).
+
+       2020-SOMA-DV2.
+           COMPUTE WRK-SOMA2 =
+               WRK-SOMA2 + WRK-CPF-DIG(WRK-IDX) * (12 - WRK-IDX).
+
+      *****************************************************
+      * VALIDA OS DOIS DIGITOS VERIFICADORES DO CNPJ PELO
+      * MODULO 11, CONFORME A RECEITA FEDERAL. OS PESOS DE
+      * CADA POSICAO SEGUEM A SEQUENCIA 2,3,4,5,6,7,8,9
+      * REPETIDA DA DIREITA PARA A ESQUERDA.
+      *****************************************************
+       0250-VALIDAR-CNPJ.
+           MOVE ZEROS TO WRK-SOMA1 WRK-SOMA2.
+           MOVE 'N' TO WRK-CPF-OK.
+           PERFORM 2030-SOMA-CNPJ-DV1
+               VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 12.
+           DIVIDE WRK-SOMA1 BY 11
+               GIVING WRK-QUOCIENTE REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DV1
+           ELSE
+               COMPUTE WRK-DV1 = 11 - WRK-RESTO
+           END-IF.
+           IF WRK-DV1 = WRK-CNPJ-DIG(13)
+               PERFORM 2040-SOMA-CNPJ-DV2
+                   VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 13
+               DIVIDE WRK-SOMA2 BY 11
+                   GIVING WRK-QUOCIENTE REMAINDER WRK-RESTO
+               IF WRK-RESTO < 2
+                   MOVE 0 TO WRK-DV2
+               ELSE
+                   COMPUTE WRK-DV2 = 11 - WRK-RESTO
+               END-IF
+               IF WRK-DV2 = WRK-CNPJ-DIG(14)
+                   SET CPF-VALIDO TO TRUE
+               END-IF
+           END-IF.
+
+       2030-SOMA-CNPJ-DV1.
+           COMPUTE WRK-QUOCIENTE = (12 - WRK-IDX) / 8.
+           COMPUTE WRK-CNPJ-AUX = (12 - WRK-IDX) - (WRK-QUOCIENTE * 8).
+           COMPUTE WRK-CNPJ-PESO = WRK-CNPJ-AUX + 2.
+           COMPUTE WRK-SOMA1 =
+               WRK-SOMA1 + WRK-CNPJ-DIG(WRK-IDX) * WRK-CNPJ-PESO.
+
+       2040-SOMA-CNPJ-DV2.
+           COMPUTE WRK-QUOCIENTE = (13 - WRK-IDX) / 8.
+           COMPUTE WRK-CNPJ-AUX = (13 - WRK-IDX) - (WRK-QUOCIENTE * 8).
+           COMPUTE WRK-CNPJ-PESO = WRK-CNPJ-AUX + 2.
+           COMPUTE WRK-SOMA2 =
+               WRK-SOMA2 + WRK-CNPJ-DIG(WRK-IDX) * WRK-CNPJ-PESO.
+
+      *****************************************************
+      * MONTA A MASCARA NN.NNN.NNN/NNNN-NN A PARTIR DOS
+      * CATORZE DIGITOS DO CNPJ
+      *****************************************************
+       0260-FORMATAR-CNPJ.
+           STRING WRK-CNPJ-DIG(1) WRK-CNPJ-DIG(2) '.'
+                  WRK-CNPJ-DIG(3) WRK-CNPJ-DIG(4) WRK-CNPJ-DIG(5) '.'
+                  WRK-CNPJ-DIG(6) WRK-CNPJ-DIG(7) WRK-CNPJ-DIG(8) '/'
+                  WRK-CNPJ-DIG(9) WRK-CNPJ-DIG(10) WRK-CNPJ-DIG(11)
+                  WRK-CNPJ-DIG(12) '-'
+                  WRK-CNPJ-DIG(13) WRK-CNPJ-DIG(14)
+               DELIMITED BY SIZE INTO WRK-CNPJ-ED.
+
+      *****************************************************
+      * MASCARA O CPF PARA EXIBICAO, CONFORME A LGPD,
+      * PRESERVANDO APENAS OS TRES PRIMEIROS E OS DOIS
+      * DIGITOS VERIFICADORES
+      *****************************************************
+       0270-MASCARAR-CPF.
+           STRING WRK-CPF-DIG(1) WRK-CPF-DIG(2) WRK-CPF-DIG(3) '.'
+                  '***' '.' '***' '-'
+                  WRK-CPF-DIG(10) WRK-CPF-DIG(11)
+               DELIMITED BY SIZE INTO WRK-CPF-MASC.
+
+      *****************************************************
+      * MASCARA O CNPJ PARA EXIBICAO, CONFORME A LGPD,
+      * PRESERVANDO APENAS OS DOIS PRIMEIROS E OS DOIS
+      * DIGITOS VERIFICADORES
+      *****************************************************
+       0280-MASCARAR-CNPJ.
+           STRING WRK-CNPJ-DIG(1) WRK-CNPJ-DIG(2) '.'
+                  '***' '.' '***' '/' '****' '-'
+                  WRK-CNPJ-DIG(13) WRK-CNPJ-DIG(14)
+               DELIMITED BY SIZE INTO WRK-CNPJ-MASC.
+
+       0300-EXIBIR.
+           DISPLAY 'NOME ' WRK-NOME.
+           IF DOC-CPF
+               IF CPF-VALIDO
+                   PERFORM 0270-MASCARAR-CPF
+                   IF LGPD-COMPLETO
+                       DISPLAY 'CPF ' WRK-CPF-ED
+                   ELSE
+                       DISPLAY 'CPF ' WRK-CPF-MASC
+                   END-IF
+               ELSE
+                   DISPLAY 'CPF INVALIDO - DIGITO NAO CONFERE'
+               END-IF
+           ELSE
+               IF CPF-VALIDO
+                   PERFORM 0280-MASCARAR-CNPJ
+                   IF LGPD-COMPLETO
+                       DISPLAY 'CNPJ ' WRK-CNPJ-ED
+                   ELSE
+                       DISPLAY 'CNPJ ' WRK-CNPJ-MASC
+                   END-IF
+               ELSE
+                   DISPLAY 'CNPJ INVALIDO - DIGITO NAO CONFERE'
+               END-IF
+           END-IF.
+
+      *****************************************************
+      * GRAVA UMA LINHA NA TRILHA DE AUDITORIA (CPFAUDIT) PARA
+      * O DOCUMENTO QUE ACABOU DE SER VALIDADO, SEJA NO MODO
+      * INTERATIVO OU PARA UM REGISTRO DO LOTE
+      *****************************************************
+       0500-GRAVAR-AUDITORIA.
+           MOVE SPACES TO CPFAUDIT-REC.
+           ACCEPT WRK-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUD-HORA FROM TIME.
+           MOVE WRK-OPERADOR TO AUD-OPERADOR.
+           MOVE WRK-AUD-DATA TO AUD-DATA.
+           MOVE WRK-AUD-HORA TO AUD-HORA.
+           IF DOC-CPF
+               MOVE 'CPF'  TO AUD-TIPO
+               MOVE WRK-CPF  TO AUD-DOC
+           ELSE
+               MOVE 'CNPJ' TO AUD-TIPO
+               MOVE WRK-CNPJ TO AUD-DOC
+           END-IF.
+           IF CPF-VALIDO
+               MOVE 'VALIDO'   TO AUD-RESULTADO
+           ELSE
+               MOVE 'INVALIDO' TO AUD-RESULTADO
+           END-IF.
+           WRITE CPFAUDIT-REC.
+
+      *****************************************************
+      * VALIDA EM LOTE TODOS OS REGISTROS DO ARQUIVO DE
+      * CADASTRO, GERANDO UM RELATORIO COM O RESULTADO DE
+      * CADA CPF E O TOTAL DE VALIDOS/INVALIDOS
+      *****************************************************
+       0400-BATCH.
+           OPEN INPUT CADASTRO-FILE.
+           OPEN OUTPUT CPFRPT-FILE.
+           MOVE 'N' TO WRK-EOF-CAD.
+           MOVE ZEROS TO WRK-QTD-VALIDOS WRK-QTD-INVALIDOS.
+           PERFORM 0410-BATCH-LER-PRIMEIRO.
+           PERFORM 0420-BATCH-UM-REGISTRO
+               UNTIL WRK-FIM-CAD.
+           PERFORM 0430-BATCH-RESUMO.
+           CLOSE CADASTRO-FILE.
+           CLOSE CPFRPT-FILE.
+
+       0410-BATCH-LER-PRIMEIRO.
+           READ CADASTRO-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-CAD
+           END-READ.
+
+       0420-BATCH-UM-REGISTRO.
+           MOVE SPACES       TO CPFRPT-REC.
+           MOVE CAD-NOME     TO WRK-NOME.
+           MOVE CAD-TIPO-DOC TO WRK-TIPO-DOC.
+           IF DOC-CPF
+               MOVE CAD-DOC  TO WRK-CPF
+               MOVE WRK-CPF  TO WRK-CPF-ED
+               MOVE WRK-CPF  TO WRK-CLI-DOC-AUX
+               PERFORM 0200-VALIDAR-CPF
+               PERFORM 0270-MASCARAR-CPF
+               MOVE 'CPF'    TO RPT-TIPO
+               IF LGPD-COMPLETO
+                   MOVE WRK-CPF-ED TO RPT-DOC-ED
+               ELSE
+                   MOVE WRK-CPF-MASC TO RPT-DOC-ED
+               END-IF
+           ELSE
+               MOVE CAD-DOC  TO WRK-CNPJ
+               MOVE WRK-CNPJ TO WRK-CLI-DOC-AUX
+               PERFORM 0260-FORMATAR-CNPJ
+               PERFORM 0250-VALIDAR-CNPJ
+               PERFORM 0280-MASCARAR-CNPJ
+               MOVE 'CNPJ'   TO RPT-TIPO
+               IF LGPD-COMPLETO
+                   MOVE WRK-CNPJ-ED TO RPT-DOC-ED
+               ELSE
+                   MOVE WRK-CNPJ-MASC TO RPT-DOC-ED
+               END-IF
+           END-IF.
+           MOVE WRK-NOME   TO RPT-NOME.
+           IF CPF-VALIDO
+               PERFORM 0106-ATUALIZAR-CLIENTE-BATCH
+               MOVE 'VALIDO' TO RPT-STATUS
+               ADD 1 TO WRK-QTD-VALIDOS
+           ELSE
+               MOVE 'INVALIDO' TO RPT-STATUS
+               ADD 1 TO WRK-QTD-INVALIDOS
+           END-IF.
+           PERFORM 0500-GRAVAR-AUDITORIA.
+           WRITE CPFRPT-REC.
+           READ CADASTRO-FILE
+               AT END
+                   MOVE 'S' TO WRK-EOF-CAD
+           END-READ.
+
+       0430-BATCH-RESUMO.
+           MOVE SPACES TO CPFRPT-REC.
+           WRITE CPFRPT-REC.
+           MOVE SPACES TO RPT-NOME.
+           STRING 'TOTAL VALIDOS.: ' WRK-QTD-VALIDOS
+               DELIMITED BY SIZE INTO RPT-NOME.
+           WRITE CPFRPT-REC.
+           MOVE SPACES TO RPT-NOME.
+           STRING 'TOTAL INVALIDOS: ' WRK-QTD-INVALIDOS
+               DELIMITED BY SIZE INTO RPT-NOME.
+           WRITE CPFRPT-REC.
