@@ -6,34 +6,77 @@
       * OBJETIVO: RECEBER E IMPRIMIR DATA DO SISTEMA
       * Utilizar variavel tipo TABELA - OCCURS
       * DATA: 29/12/2019
+      * MANUTENCAO:
+      * 09/08/2026 GA - INCLUIDO O NOME DO DIA DA SEMANA AO LADO DA
+      *                 DATA, CALCULADO PELA CONGRUENCIA DE ZELLER.
+      * 09/08/2026 GA - INCLUIDO O CALCULO DO PROXIMO DIA UTIL,
+      *                 CONSIDERANDO FINAIS DE SEMANA E O CALENDARIO
+      *                 DE FERIADOS NACIONAIS FIXOS.
+      * 09/08/2026 GA - TABELA DE MESES SUBSTITUIDA PELA COPYBOOK
+      *                 CANONICA CALMESES, CORRIGINDO A INVERSAO
+      *                 ENTRE AGOSTO E SETEMBRO.
+      * 09/08/2026 GA - INCLUIDA A OPCAO DE EXIBIR O NOME DO MES EM
+      *                 INGLES, PARA RELATORIOS INTERNACIONAIS.
+      * 09/08/2026 GA - CAMPOS E CALCULO DE DIA DA SEMANA MOVIDOS
+      *                 PARA AS COPYBOOKS COMUNS CALDATA/CALPROC.
+      * 09/08/2026 GA - CALENDARIO DE FERIADOS, TABELA DE DIAS POR MES
+      *                 E OS PARAGRAFOS 0500-ACHAR-PROX-DIA-UTIL ATE
+      *                 0540-PROCURAR-FERIADO TAMBEM MOVIDOS PARA
+      *                 CALDATA/CALPROC (ESTAVAM DUPLICADOS COM O
+      *                 PROGCOB03).
       *************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WRK-MESES.
-           03 WRK-MES PIC X(09) OCCURS 12 TIMES.
+           COPY CALMESES.
+           COPY CALMESEN.
+       77 WRK-IDIOMA      PIC X(01) VALUE 'P'.
+           88 IDIOMA-PORTUGUES VALUE 'P'.
+           88 IDIOMA-INGLES    VALUE 'I'.
+       77 WRK-MES-IDX     PIC 9(02) VALUE ZEROS.
+       77 WRK-MES-EXIBIDO PIC X(09) VALUE SPACES.
        01 WRK-DATA.
            02 WRK-ANOSYS PIC 9(04) VALUE ZEROS.
            02 WRK-MESSYS PIC 9(02) VALUE ZEROS.
            02 WRK-DIASYS PIC 9(02) VALUE ZEROS.
+           COPY CALDATA.
 
        PROCEDURE DIVISION.
-           PERFORM 0400-MONTAMES.
+           PERFORM 0410-MONTAR-TABELA-DIASEM.
+           DISPLAY 'IDIOMA DO RELATORIO (P-PORTUGUES/I-INGLES).. '
+               WITH NO ADVANCING.
+           ACCEPT WRK-IDIOMA.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA.. ' WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS)
-           ' DE ' WRK-ANOSYS.
+           MOVE WRK-DIASYS TO WRK-CALC-DIA.
+           MOVE WRK-MESSYS TO WRK-CALC-MES.
+           MOVE WRK-ANOSYS TO WRK-CALC-ANO.
+           PERFORM 0420-CALCULAR-DIA-SEMANA.
+           MOVE WRK-MESSYS TO WRK-MES-IDX.
+           PERFORM 0415-OBTER-NOME-MES.
+           DISPLAY 'DATA.. ' WRK-DIASYS ' DE ' WRK-MES-EXIBIDO
+           ' DE ' WRK-ANOSYS
+           ' (' WRK-NOME-DIASEM(WRK-DIA-SEM-NUM) ')'.
+           PERFORM 0500-ACHAR-PROX-DIA-UTIL.
+           MOVE WRK-PROX-DIA TO WRK-CALC-DIA.
+           MOVE WRK-PROX-MES TO WRK-CALC-MES.
+           MOVE WRK-PROX-ANO TO WRK-CALC-ANO.
+           PERFORM 0420-CALCULAR-DIA-SEMANA.
+           MOVE WRK-PROX-MES TO WRK-MES-IDX.
+           PERFORM 0415-OBTER-NOME-MES.
+           DISPLAY 'PROXIMO DIA UTIL.. ' WRK-PROX-DIA ' DE '
+               WRK-MES-EXIBIDO ' DE ' WRK-PROX-ANO
+               ' (' WRK-NOME-DIASEM(WRK-DIA-SEM-NUM) ')'.
            STOP RUN.
 
-       0400-MONTAMES.
-           MOVE 'JANEIRO'   TO WRK-MES(01).
-           MOVE 'FEVEREIRO' TO WRK-MES(02).
-           MOVE 'MARÃ‡O'     TO WRK-MES(03).
-           MOVE 'ABRIL'     TO WRK-MES(04).
-           MOVE 'MAIO'      TO WRK-MES(05).
-           MOVE 'JUNHO'     TO WRK-MES(06).
-           MOVE 'JULHO'     TO WRK-MES(07).
-           MOVE 'SETEMBRO'  TO WRK-MES(08).
-           MOVE 'AGOSTO'    TO WRK-MES(09).
-           MOVE 'OUTUBRO'   TO WRK-MES(10).
-           MOVE 'NOVEMBRO'  TO WRK-MES(11).
-           MOVE 'DEZEMBRO'  TO WRK-MES(12).
+      *****************************************************
+      * SELECIONA O NOME DO MES (WRK-MES-IDX) NO IDIOMA
+      * ESCOLHIDO PELO USUARIO
+      *****************************************************
+       0415-OBTER-NOME-MES.
+           IF IDIOMA-INGLES
+               MOVE WRK-MES-EN(WRK-MES-IDX) TO WRK-MES-EXIBIDO
+           ELSE
+               MOVE WRK-MES(WRK-MES-IDX) TO WRK-MES-EXIBIDO
+           END-IF.
+
+           COPY CALPROC.
