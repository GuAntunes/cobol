@@ -0,0 +1,146 @@
+//EODRUN   JOB (ACCTG),'ROTINA NOTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB.......: EODRUN
+//* AUTHOR....: GUSTAVO ANTUNES
+//* OBJETIVO..: ENCADEAR EM UM UNICO JOB NOTURNO OS TRES BATCHES
+//*             QUE HOJE SAO DISPARADOS A MAO, UM DE CADA VEZ:
+//*               1) FRETE    (PROGCOB09)
+//*               2) CPF      (PROGCPF)
+//*               3) INVESTIMENTO (SIMUINVES)
+//*             OS RELATORIOS DE CADA PASSO SAO CONSOLIDADOS NO
+//*             PASSO FINAL (PACOTE) EM UM UNICO ARQUIVO DE
+//*             OPERACAO DE FIM DE DIA.
+//* DATA......: 09/08/2026
+//* MANUTENCAO:
+//* 09/08/2026 GA - CRIACAO DO JOB.
+//* 09/08/2026 GA - CORRIGIDO PGM DO PASSO INVEST PARA O PROGRAM-ID
+//*                 REAL (PROGCOB17, FONTE SIMUINVES). INCLUIDOS OS
+//*                 DD DE TODOS OS ARQUIVOS QUE CADA PASSO ABRE
+//*                 (CKPTFRT/UFRATE/FRETRND/FRETESRT/SORTFRT/
+//*                 OPSTAT NO FRETE; CPFAUDIT/CLIENTE/OPSTAT NO CPF;
+//*                 EXTRINV/OPSTAT NO INVEST) E COMPLETADOS OS
+//*                 CARTOES SYSIN DO CPF (OPERADOR) E DO INVEST
+//*                 (MOEDA), QUE FALTAVAM PARA AS PERGUNTAS QUE OS
+//*                 PROGRAMAS FAZEM NESSES MODOS.
+//* 09/08/2026 GA - DDNAMES FRETEROUND/EXTRATOINV RENOMEADOS PARA
+//*                 FRETRND/EXTRINV (LIMITE DE 8 CARACTERES DE
+//*                 DDNAME), EM LINHA COM O ASSIGN TO DOS PROGRAMAS
+//*                 PROGCOB09/PROGCOB17.
+//*********************************************************************
+//*
+//* CADA PASSO USA COND=EVEN PARA QUE O JOB CONTINUE OS DEMAIS
+//* BATCHES MESMO QUE UM DELES TERMINE COM CODIGO DE RETORNO
+//* DIFERENTE DE ZERO - O OBJETIVO E TER O PACOTE DO DIA COMPLETO,
+//* NAO PARAR A NOITE INTEIRA POR CONTA DE UM UNICO BATCH.
+//*
+//FRETE    EXEC PGM=PROGCOB09
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//PEDIDOS  DD  DSN=PROD.BATCH.PEDIDOS,DISP=SHR
+//* PEDIDOS PRECIFICADOS PARA O FATURAMENTO - CUMULATIVO ENTRE
+//* EXECUCOES (O PROGRAMA ABRE EM EXTEND PARA QUE UM RESTART NAO
+//* DESCARTE O QUE JA FOI GRAVADO ANTES DO CHECKPOINT)
+//FRETESAI DD  DSN=PROD.BATCH.FRETESAI,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//* PEDIDOS REJEITADOS (UF INVALIDA/NAO ATENDIDA) - CUMULATIVO
+//* PELO MESMO MOTIVO DO FRETESAI ACIMA
+//FRETEREJ DD  DSN=PROD.BATCH.FRETEREJ,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//* CHECKPOINT DE RESTART DO LOTE DE PEDIDOS - CUMULATIVO ENTRE
+//* EXECUCOES (MOD CRIA NA PRIMEIRA VEZ, MANTEM NAS SEGUINTES)
+//CKPTFRT  DD  DSN=PROD.BATCH.CKPTFRT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//* MASTER DE TARIFAS POR UF - CATALOGADO, MANTIDO PELO CARGAUF/
+//* MANTUF; SEM ESTE DD TODO PEDIDO CAI NO FALLBACK DE UF INVALIDA
+//UFRATE   DD  DSN=PROD.MASTER.UFRATE,DISP=SHR
+//* CONCILIACAO DE ARREDONDAMENTO DO FRETE - CUMULATIVO PELO MESMO
+//* MOTIVO DO FRETESAI ACIMA
+//FRETRND  DD  DSN=PROD.BATCH.FRETRND,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//FRETESRT DD  DSN=PROD.BATCH.FRETESRT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//* ARQUIVO DE TRABALHO DO SORT INTERNO (RATEIO POR UF) - NAO
+//* PRECISA SER CATALOGADO, SO DURA O PASSO
+//SORTFRT  DD  UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//* LOG DE ESTATISTICAS DE OPERACAO, COMUM A TODOS OS BATCHES DO
+//* DIA - CUMULATIVO ENTRE EXECUCOES
+//OPSTAT   DD  DSN=PROD.BATCH.OPSTAT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD  *
+B
+/*
+//*
+//CPF      EXEC PGM=PROGCPF,COND=EVEN
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CADASTRO DD  DSN=PROD.BATCH.CADASTRO,DISP=SHR
+//CPFRPT   DD  DSN=PROD.BATCH.CPFRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//* TRILHA DE AUDITORIA DE TODA CONSULTA/INCLUSAO DE CPF/CNPJ -
+//* CUMULATIVA ENTRE EXECUCOES
+//CPFAUDIT DD  DSN=PROD.BATCH.CPFAUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//* MASTER DE CLIENTES CHAVEADO POR CPF/CNPJ - CATALOGADO
+//CLIENTE  DD  DSN=PROD.MASTER.CLIENTE,DISP=SHR
+//OPSTAT   DD  DSN=PROD.BATCH.OPSTAT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD  *
+B
+M
+EODRUN
+/*
+//*
+//INVEST   EXEC PGM=PROGCOB17,COND=EVEN
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//* EXTRATO DA SIMULACAO DE INVESTIMENTO - CUMULATIVO ENTRE
+//* EXECUCOES
+//EXTRINV  DD  DSN=PROD.BATCH.EXTRINV,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//OPSTAT   DD  DSN=PROD.BATCH.OPSTAT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD  *
+U
+0010000000
+012
+0150
+0040
+005000000
+BRL
+/*
+//*
+//* CONSOLIDA OS TRES RELATORIOS DO DIA EM UM UNICO ARQUIVO DE
+//* PACOTE DE OPERACAO, NA ORDEM FRETE / CPF / INVESTIMENTO
+//*
+//PACOTE   EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=PROD.BATCH.FRETESAI,DISP=SHR
+//         DD  DSN=PROD.BATCH.FRETEREJ,DISP=SHR
+//         DD  DSN=PROD.BATCH.CPFRPT,DISP=SHR
+//SYSUT2   DD  DSN=PROD.EOD.PACOTE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(20,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD  DUMMY
+//
